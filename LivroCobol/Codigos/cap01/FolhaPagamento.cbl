@@ -0,0 +1,164 @@
+       IDENTIFICATION DIVISION.
+           PROGRAM-ID. FolhaPagamento.
+           AUTHOR. Fernando Anselmo.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FUNCIONARIOS ASSIGN TO WS-ARQ-FUNCIONARIOS
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT RELATORIO ASSIGN TO WS-ARQ-RELATORIO
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           COPY JOBLOGSL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD FUNCIONARIOS.
+       01 DETALHEFUNCIONARIO.
+           COPY FUNCIONARIO.
+
+       FD RELATORIO.
+       01 LINHA-RELATORIO             PIC X(80).
+
+       COPY JOBLOGFD.
+
+       WORKING-STORAGE SECTION.
+       COPY JOBLOGWS.
+
+       01 WS-ARQ-FUNCIONARIOS         PIC X(40)
+           VALUE "FUNCIONARIOS.DATA".
+       01 WS-ARQ-RELATORIO            PIC X(40)
+           VALUE "FOLHAPAGAMENTO.LST".
+
+       01 LEITURA-FINALIZADA          PIC X VALUE "N".
+
+       01 CONTADORES-PAGINA.
+           05 LINHAS-NA-PAGINA        PIC 9(2) VALUE 0.
+           05 NUMERO-PAGINA           PIC 9(3) VALUE 0.
+
+       01 TOTAL-GERAL                 PIC 9(5) VALUE 0.
+
+       01 LINHAS-POR-PAGINA           PIC 9(2) VALUE 50.
+
+       01 LINHA-CABECALHO.
+           05 FILLER                  PIC X(10) VALUE "Matricula".
+           05 FILLER                  PIC X(41) VALUE "Nome Completo".
+           05 FILLER                  PIC X(8)  VALUE "Genero".
+           05 FILLER                  PIC X(15) VALUE "Salario".
+
+       01 LINHA-DETALHE.
+           05 LD-MATRICULA            PIC ZZZZ9.
+           05 FILLER                  PIC X(5) VALUE SPACES.
+           05 LD-NOME                 PIC X(40).
+           05 FILLER                  PIC X(1) VALUE SPACES.
+           05 LD-GENERO               PIC X(1).
+           05 FILLER                  PIC X(6) VALUE SPACES.
+           05 LD-SALARIO              PIC ZZZ,ZZZ.99.
+
+       01 LINHA-TOTAL.
+           05 FILLER              PIC X(19) VALUE "Total de Registros:".
+           05 LT-TOTAL            PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+       INICIO.
+           PERFORM DEFINIR-ARQUIVOS.
+           DISPLAY "===============================".
+           DISPLAY " Folha de Pagamento - Listagem".
+           DISPLAY "===============================".
+           MOVE "FolhaPagamento" TO WS-JOBLOG-PROGRAMA.
+           MOVE "INICIO" TO WS-JOBLOG-EVENTO.
+           PERFORM GRAVAR-JOBLOG.
+
+           OPEN INPUT FUNCIONARIOS.
+           OPEN OUTPUT RELATORIO.
+           PERFORM PROCESSAR-REGISTROS.
+           PERFORM ESCREVER-TOTAL.
+           CLOSE FUNCIONARIOS.
+           CLOSE RELATORIO.
+
+           DISPLAY "Relatorio gravado em " WS-ARQ-RELATORIO.
+
+           MOVE TOTAL-GERAL TO WS-JOBLOG-QTD-REGISTROS.
+           MOVE "FIM" TO WS-JOBLOG-EVENTO.
+           PERFORM GRAVAR-JOBLOG.
+           STOP RUN.
+
+       DEFINIR-ARQUIVOS.
+           ACCEPT WS-ARQ-FUNCIONARIOS FROM ENVIRONMENT
+                   "FUNCIONARIOS_DATA"
+               ON EXCEPTION
+                   MOVE "FUNCIONARIOS.DATA" TO WS-ARQ-FUNCIONARIOS
+           END-ACCEPT.
+           ACCEPT WS-ARQ-RELATORIO FROM ENVIRONMENT
+                   "FOLHAPAGAMENTO_LST"
+               ON EXCEPTION
+                   MOVE "FOLHAPAGAMENTO.LST" TO WS-ARQ-RELATORIO
+           END-ACCEPT.
+
+       PROCESSAR-REGISTROS.
+           PERFORM UNTIL LEITURA-FINALIZADA = "S"
+               PERFORM LER-REGISTRO
+               IF LEITURA-FINALIZADA NOT = "S"
+                   PERFORM IMPRIMIR-FUNCIONARIO
+               END-IF
+           END-PERFORM.
+
+       LER-REGISTRO.
+           READ FUNCIONARIOS INTO DETALHEFUNCIONARIO
+               AT END
+                   MOVE "S" TO LEITURA-FINALIZADA
+               NOT AT END
+                   CONTINUE
+           END-READ.
+
+       IMPRIMIR-FUNCIONARIO.
+           IF LINHAS-NA-PAGINA = 0
+               PERFORM ESCREVER-CABECALHO
+           END-IF.
+
+           MOVE MATRICULA-FUNCIONARIO TO LD-MATRICULA.
+           STRING PRIMEIRO-NOME DELIMITED BY SPACE
+               " " DELIMITED BY SIZE
+               ULTIMO-NOME DELIMITED BY SPACE
+               INTO LD-NOME.
+           MOVE GENERO TO LD-GENERO.
+           MOVE SALARIO-FUNCIONARIO TO LD-SALARIO.
+
+           MOVE SPACES TO LINHA-RELATORIO.
+           MOVE LINHA-DETALHE TO LINHA-RELATORIO.
+           WRITE LINHA-RELATORIO.
+
+           ADD 1 TO LINHAS-NA-PAGINA.
+           ADD 1 TO TOTAL-GERAL.
+
+           IF LINHAS-NA-PAGINA >= LINHAS-POR-PAGINA
+               MOVE 0 TO LINHAS-NA-PAGINA
+           END-IF.
+
+       ESCREVER-CABECALHO.
+           ADD 1 TO NUMERO-PAGINA.
+
+           IF NUMERO-PAGINA > 1
+               MOVE SPACES TO LINHA-RELATORIO
+               WRITE LINHA-RELATORIO BEFORE ADVANCING PAGE
+           END-IF.
+
+           MOVE SPACES TO LINHA-RELATORIO.
+           STRING "Folha de Pagamento - Pagina " DELIMITED BY SIZE
+               NUMERO-PAGINA DELIMITED BY SIZE
+               INTO LINHA-RELATORIO.
+           WRITE LINHA-RELATORIO.
+
+           MOVE SPACES TO LINHA-RELATORIO.
+           MOVE LINHA-CABECALHO TO LINHA-RELATORIO.
+           WRITE LINHA-RELATORIO.
+
+       ESCREVER-TOTAL.
+           MOVE TOTAL-GERAL TO LT-TOTAL.
+           MOVE SPACES TO LINHA-RELATORIO.
+           MOVE LINHA-TOTAL TO LINHA-RELATORIO.
+           WRITE LINHA-RELATORIO.
+
+       COPY JOBLOGPD.
