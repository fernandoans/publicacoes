@@ -0,0 +1,260 @@
+       IDENTIFICATION DIVISION.
+           PROGRAM-ID. ReconciliaStaff.
+           AUTHOR. Fernando Anselmo.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FUNCIONARIOS ASSIGN TO WS-ARQ-FUNCIONARIOS
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT ARQ-PROFESSORES ASSIGN TO WS-ARQ-PROFESSORES
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PRO-MATRICULA
+               FILE STATUS IS WS-STATUS-PROFESSORES.
+
+           SELECT ARQ-RELATORIO ASSIGN TO WS-ARQ-RELATORIO
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           COPY JOBLOGSL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD FUNCIONARIOS.
+       01 DETALHEFUNCIONARIO.
+           COPY FUNCIONARIO.
+
+       FD ARQ-PROFESSORES.
+       01 REG-PROFESSOR.
+           05 PRO-MATRICULA        PIC X(8).
+           05 PRO-NOME             PIC X(30).
+           05 PRO-DEPARTAMENTO     PIC X(20).
+           05 PRO-CARGA-HORARIA    PIC 9(3).
+           05 PRO-TIPO-CONTRATO    PIC X(10).
+           05 PRO-ATIVO            PIC X(1).
+
+       FD ARQ-RELATORIO.
+       01 REGISTRO-RELATORIO       PIC X(80).
+
+       COPY JOBLOGFD.
+
+       WORKING-STORAGE SECTION.
+       COPY JOBLOGWS.
+
+       01 WS-ARQ-FUNCIONARIOS      PIC X(40)
+           VALUE "FUNCIONARIOS.DATA".
+       01 WS-ARQ-PROFESSORES       PIC X(40)
+           VALUE "professores.idx".
+       01 WS-ARQ-RELATORIO         PIC X(40)
+           VALUE "RECONCILIACAO-STAFF.DATA".
+
+       01 WS-STATUS-PROFESSORES    PIC X(2).
+       01 WS-FIM-FUNCIONARIOS      PIC X(1) VALUE "N".
+       01 WS-FIM-PROFESSORES       PIC X(1) VALUE "N".
+
+       01 WS-MATRICULA-CONVERTIDA  PIC X(8).
+
+       01 TABELA-FUNCIONARIOS.
+           05 QTD-FUNCIONARIOS     PIC 9(4) VALUE 0.
+           05 TF-ITEM OCCURS 500 TIMES INDEXED BY IDX-FUNC.
+               10 TF-MATRICULA     PIC X(8).
+               10 TF-NOME          PIC X(41).
+
+       01 TABELA-PROFESSORES.
+           05 QTD-PROFESSORES      PIC 9(4) VALUE 0.
+           05 TP-ITEM OCCURS 500 TIMES INDEXED BY IDX-PROF.
+               10 TP-MATRICULA     PIC X(8).
+               10 TP-NOME          PIC X(30).
+
+       01 WS-ACHOU                 PIC X(1).
+           88 REGISTRO-ACHOU           VALUE "S".
+
+       01 WS-TOTAL-SOMENTE-FOLHA   PIC 9(4) VALUE 0.
+       01 WS-TOTAL-SOMENTE-PROF    PIC 9(4) VALUE 0.
+
+       PROCEDURE DIVISION.
+       INICIO.
+           PERFORM DEFINIR-ARQUIVOS
+           MOVE "ReconciliaStaff" TO WS-JOBLOG-PROGRAMA
+           MOVE "INICIO" TO WS-JOBLOG-EVENTO
+           PERFORM GRAVAR-JOBLOG
+
+           DISPLAY "--------------------------------".
+           DISPLAY "Reconciliação Folha x Professores".
+           DISPLAY "--------------------------------".
+
+           OPEN OUTPUT ARQ-RELATORIO
+           MOVE SPACES TO REGISTRO-RELATORIO
+           STRING "Reconciliação FUNCIONARIOS.DATA x professores.idx"
+               DELIMITED BY SIZE INTO REGISTRO-RELATORIO
+           END-STRING
+           WRITE REGISTRO-RELATORIO
+
+           PERFORM CARREGAR-FUNCIONARIOS
+           PERFORM CARREGAR-PROFESSORES
+           PERFORM VERIFICAR-SOMENTE-FOLHA
+           PERFORM VERIFICAR-SOMENTE-PROFESSORES
+
+           MOVE SPACES TO REGISTRO-RELATORIO
+           STRING "Total somente em FUNCIONARIOS.DATA: "
+               DELIMITED BY SIZE
+               WS-TOTAL-SOMENTE-FOLHA DELIMITED BY SIZE
+               INTO REGISTRO-RELATORIO
+           END-STRING
+           WRITE REGISTRO-RELATORIO
+
+           MOVE SPACES TO REGISTRO-RELATORIO
+           STRING "Total somente em professores.idx: "
+               DELIMITED BY SIZE
+               WS-TOTAL-SOMENTE-PROF DELIMITED BY SIZE
+               INTO REGISTRO-RELATORIO
+           END-STRING
+           WRITE REGISTRO-RELATORIO
+
+           CLOSE ARQ-RELATORIO
+
+           DISPLAY "Divergentes somente na folha......: "
+               WS-TOTAL-SOMENTE-FOLHA.
+           DISPLAY "Divergentes somente em professores: "
+               WS-TOTAL-SOMENTE-PROF.
+           DISPLAY "Relatório gravado em RECONCILIACAO-STAFF.DATA".
+           DISPLAY "--------------------------------".
+
+           COMPUTE WS-JOBLOG-QTD-REGISTROS =
+               QTD-FUNCIONARIOS + QTD-PROFESSORES
+           MOVE "FIM" TO WS-JOBLOG-EVENTO
+           PERFORM GRAVAR-JOBLOG
+           STOP RUN.
+
+       DEFINIR-ARQUIVOS.
+           ACCEPT WS-ARQ-FUNCIONARIOS FROM ENVIRONMENT
+                   "FUNCIONARIOS_DATA"
+               ON EXCEPTION
+                   MOVE "FUNCIONARIOS.DATA" TO WS-ARQ-FUNCIONARIOS
+           END-ACCEPT
+           ACCEPT WS-ARQ-PROFESSORES FROM ENVIRONMENT
+                   "PROFESSORES_IDX"
+               ON EXCEPTION
+                   MOVE "professores.idx" TO WS-ARQ-PROFESSORES
+           END-ACCEPT
+           ACCEPT WS-ARQ-RELATORIO FROM ENVIRONMENT
+                   "RECONCILIACAO_STAFF"
+               ON EXCEPTION
+                   MOVE "RECONCILIACAO-STAFF.DATA" TO WS-ARQ-RELATORIO
+           END-ACCEPT.
+
+       CARREGAR-FUNCIONARIOS.
+           OPEN INPUT FUNCIONARIOS
+           PERFORM UNTIL WS-FIM-FUNCIONARIOS = "S"
+               PERFORM LER-FUNCIONARIO
+           END-PERFORM
+           CLOSE FUNCIONARIOS.
+
+       LER-FUNCIONARIO.
+           READ FUNCIONARIOS
+               AT END
+                   MOVE "S" TO WS-FIM-FUNCIONARIOS
+               NOT AT END
+                   IF NOT FINALREGISTRO
+                           AND MATRICULA-FUNCIONARIO IS NUMERIC
+                       PERFORM GUARDAR-FUNCIONARIO
+                   END-IF
+           END-READ.
+
+       GUARDAR-FUNCIONARIO.
+           IF QTD-FUNCIONARIOS < 500
+               ADD 1 TO QTD-FUNCIONARIOS
+               MOVE MATRICULA-FUNCIONARIO TO WS-MATRICULA-CONVERTIDA
+               MOVE WS-MATRICULA-CONVERTIDA
+                   TO TF-MATRICULA(QTD-FUNCIONARIOS)
+               STRING PRIMEIRO-NOME DELIMITED BY SPACE
+                   " " DELIMITED BY SIZE
+                   ULTIMO-NOME DELIMITED BY SPACE
+                   INTO TF-NOME(QTD-FUNCIONARIOS)
+               END-STRING
+           END-IF.
+
+       CARREGAR-PROFESSORES.
+           OPEN INPUT ARQ-PROFESSORES
+           IF WS-STATUS-PROFESSORES = "00"
+               PERFORM UNTIL WS-FIM-PROFESSORES = "S"
+                   PERFORM LER-PROFESSOR
+               END-PERFORM
+           END-IF
+           CLOSE ARQ-PROFESSORES.
+
+       LER-PROFESSOR.
+           READ ARQ-PROFESSORES NEXT RECORD
+               AT END
+                   MOVE "S" TO WS-FIM-PROFESSORES
+               NOT AT END
+                   PERFORM GUARDAR-PROFESSOR
+           END-READ.
+
+       GUARDAR-PROFESSOR.
+           IF QTD-PROFESSORES < 500
+               ADD 1 TO QTD-PROFESSORES
+               MOVE PRO-MATRICULA TO TP-MATRICULA(QTD-PROFESSORES)
+               MOVE PRO-NOME TO TP-NOME(QTD-PROFESSORES)
+           END-IF.
+
+       VERIFICAR-SOMENTE-FOLHA.
+           PERFORM VARYING IDX-FUNC FROM 1 BY 1
+                   UNTIL IDX-FUNC > QTD-FUNCIONARIOS
+               MOVE "N" TO WS-ACHOU
+               PERFORM PROCURAR-EM-PROFESSORES
+               IF NOT REGISTRO-ACHOU
+                   ADD 1 TO WS-TOTAL-SOMENTE-FOLHA
+                   PERFORM GRAVAR-DIVERGENTE-FOLHA
+               END-IF
+           END-PERFORM.
+
+       PROCURAR-EM-PROFESSORES.
+           PERFORM VARYING IDX-PROF FROM 1 BY 1
+                   UNTIL IDX-PROF > QTD-PROFESSORES OR REGISTRO-ACHOU
+               IF TF-MATRICULA(IDX-FUNC) = TP-MATRICULA(IDX-PROF)
+                   MOVE "S" TO WS-ACHOU
+               END-IF
+           END-PERFORM.
+
+       GRAVAR-DIVERGENTE-FOLHA.
+           MOVE SPACES TO REGISTRO-RELATORIO
+           STRING "Somente na folha: " DELIMITED BY SIZE
+               TF-MATRICULA(IDX-FUNC) DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               TF-NOME(IDX-FUNC) DELIMITED BY SIZE
+               INTO REGISTRO-RELATORIO
+           END-STRING
+           WRITE REGISTRO-RELATORIO.
+
+       VERIFICAR-SOMENTE-PROFESSORES.
+           PERFORM VARYING IDX-PROF FROM 1 BY 1
+                   UNTIL IDX-PROF > QTD-PROFESSORES
+               MOVE "N" TO WS-ACHOU
+               PERFORM PROCURAR-EM-FUNCIONARIOS
+               IF NOT REGISTRO-ACHOU
+                   ADD 1 TO WS-TOTAL-SOMENTE-PROF
+                   PERFORM GRAVAR-DIVERGENTE-PROFESSOR
+               END-IF
+           END-PERFORM.
+
+       PROCURAR-EM-FUNCIONARIOS.
+           PERFORM VARYING IDX-FUNC FROM 1 BY 1
+                   UNTIL IDX-FUNC > QTD-FUNCIONARIOS OR REGISTRO-ACHOU
+               IF TP-MATRICULA(IDX-PROF) = TF-MATRICULA(IDX-FUNC)
+                   MOVE "S" TO WS-ACHOU
+               END-IF
+           END-PERFORM.
+
+       GRAVAR-DIVERGENTE-PROFESSOR.
+           MOVE SPACES TO REGISTRO-RELATORIO
+           STRING "Somente em professores: " DELIMITED BY SIZE
+               TP-MATRICULA(IDX-PROF) DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               TP-NOME(IDX-PROF) DELIMITED BY SIZE
+               INTO REGISTRO-RELATORIO
+           END-STRING
+           WRITE REGISTRO-RELATORIO.
+
+       COPY JOBLOGPD.
