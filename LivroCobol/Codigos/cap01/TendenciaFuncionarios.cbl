@@ -0,0 +1,116 @@
+       IDENTIFICATION DIVISION.
+           PROGRAM-ID. TendenciaFuncionarios.
+           AUTHOR. Fernando Anselmo.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-TENDENCIA ASSIGN TO WS-ARQ-TENDENCIA
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-TENDENCIA.
+
+           COPY JOBLOGSL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQ-TENDENCIA.
+       01 REG-TENDENCIA.
+           COPY TENDENCIA.
+
+       COPY JOBLOGFD.
+
+       WORKING-STORAGE SECTION.
+       COPY JOBLOGWS.
+
+       01 WS-ARQ-TENDENCIA         PIC X(40)
+           VALUE "FUNCIONARIOS-TENDENCIA.DATA".
+
+       01 WS-STATUS-TENDENCIA      PIC X(2).
+       01 WS-FIM-ARQ               PIC X(1) VALUE "N".
+
+       01 TABELA-TENDENCIAS.
+           05 QTD-PERIODOS         PIC 9(3) VALUE 0.
+           05 TT-ITEM OCCURS 200 TIMES INDEXED BY IDX-TEND.
+               10 TT-PERIODO           PIC X(6).
+               10 TT-TOTAL-GERAL       PIC 9(6).
+
+       01 WS-VARIACAO              PIC S9(6).
+       01 WS-VARIACAO-ED           PIC +++++++9.
+       01 TT-TOTAL-GERAL-ED        PIC ZZZZZ9.
+
+       PROCEDURE DIVISION.
+       INICIO.
+           PERFORM DEFINIR-ARQUIVOS.
+           MOVE "TendenciaFuncionarios" TO WS-JOBLOG-PROGRAMA.
+           MOVE "INICIO" TO WS-JOBLOG-EVENTO.
+           PERFORM GRAVAR-JOBLOG.
+
+           DISPLAY "==================================================".
+           DISPLAY " Evolucao de Headcount".
+           DISPLAY "==================================================".
+
+           OPEN INPUT ARQ-TENDENCIA.
+           IF WS-STATUS-TENDENCIA = "00"
+               PERFORM CARREGAR-TENDENCIAS
+               CLOSE ARQ-TENDENCIA
+               PERFORM EXIBIR-EVOLUCAO
+           ELSE
+               DISPLAY "Nenhum historico de tendencia encontrado."
+           END-IF.
+
+           MOVE QTD-PERIODOS TO WS-JOBLOG-QTD-REGISTROS.
+           MOVE "FIM" TO WS-JOBLOG-EVENTO.
+           PERFORM GRAVAR-JOBLOG.
+           STOP RUN.
+
+       DEFINIR-ARQUIVOS.
+           ACCEPT WS-ARQ-TENDENCIA FROM ENVIRONMENT
+                   "FUNCIONARIOS_TENDENCIA"
+               ON EXCEPTION
+                   MOVE "FUNCIONARIOS-TENDENCIA.DATA"
+                       TO WS-ARQ-TENDENCIA
+           END-ACCEPT.
+
+       CARREGAR-TENDENCIAS.
+           PERFORM UNTIL WS-FIM-ARQ = "S"
+               PERFORM LER-TENDENCIA
+           END-PERFORM.
+
+       LER-TENDENCIA.
+           READ ARQ-TENDENCIA
+               AT END
+                   MOVE "S" TO WS-FIM-ARQ
+               NOT AT END
+                   PERFORM GUARDAR-TENDENCIA
+           END-READ.
+
+       GUARDAR-TENDENCIA.
+           IF QTD-PERIODOS < 200
+               ADD 1 TO QTD-PERIODOS
+               MOVE TEND-PERIODO TO TT-PERIODO(QTD-PERIODOS)
+               MOVE TEND-TOTAL-GERAL TO TT-TOTAL-GERAL(QTD-PERIODOS)
+           END-IF.
+
+       EXIBIR-EVOLUCAO.
+           DISPLAY " Periodo   Total   Variacao".
+           DISPLAY "--------------------------------------------------".
+           PERFORM VARYING IDX-TEND FROM 1 BY 1
+                   UNTIL IDX-TEND > QTD-PERIODOS
+               PERFORM EXIBIR-LINHA-EVOLUCAO
+           END-PERFORM.
+           DISPLAY "==================================================".
+
+       EXIBIR-LINHA-EVOLUCAO.
+           MOVE TT-TOTAL-GERAL(IDX-TEND) TO TT-TOTAL-GERAL-ED
+           IF IDX-TEND = 1
+               DISPLAY " " TT-PERIODO(IDX-TEND) "  " TT-TOTAL-GERAL-ED
+                   "   (sem periodo anterior)"
+           ELSE
+               COMPUTE WS-VARIACAO = TT-TOTAL-GERAL(IDX-TEND)
+                   - TT-TOTAL-GERAL(IDX-TEND - 1)
+               MOVE WS-VARIACAO TO WS-VARIACAO-ED
+               DISPLAY " " TT-PERIODO(IDX-TEND) "  " TT-TOTAL-GERAL-ED
+                   "   " WS-VARIACAO-ED
+           END-IF.
+
+       COPY JOBLOGPD.
