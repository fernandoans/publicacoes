@@ -1,28 +1,140 @@
-000001 IDENTIFICATION DIVISION.
-000002     PROGRAM-ID. COMOVAI.
-000003     AUTHOR. Fernando Anselmo.
-000004
-000005 ENVIRONMENT DIVISION.
-000006
-000007 DATA DIVISION.
-000008 WORKING-STORAGE SECTION. 
-000009 
-000010 01 NOME   PIC A(020).
-000011
-000012 01 DATA-ATUAL.
-000013    05 ANO-ATUAL PIC 9(004).
-000014    05 MES-ATUAL PIC 9(002).
-000015    05 DIA-ATUAL PIC 9(002).
-000016
-000017 PROCEDURE DIVISION.
-000018 PRINCIPAL.
-000019     DISPLAY "Entre com seu Nome: ".
-000020     ACCEPT NOME.
-000021     ACCEPT DATA-ATUAL FROM DATE YYYYMMDD.
-000022
-000023     DISPLAY "Bem vindo " NOME.
-000024     DISPLAY "Sabia que hoje é " DIA-ATUAL "/" MES-ATUAL "/" 
-            ANO-ATUAL
-000025
-000026 STOP RUN.
-000027 END PROGRAM COMOVAI.
\ No newline at end of file
+000010 IDENTIFICATION DIVISION.
+000020     PROGRAM-ID. COMOVAI.
+000030     AUTHOR. Fernando Anselmo.
+000040
+000050 ENVIRONMENT DIVISION.
+000060 INPUT-OUTPUT SECTION.
+000070 FILE-CONTROL.
+000080     SELECT ARQ-HISTORICO ASSIGN TO WS-ARQ-HISTORICO
+000090         ORGANIZATION IS LINE SEQUENTIAL
+000100         FILE STATUS IS WS-STATUS-HISTORICO.
+000110
+000120     COPY JOBLOGSL.
+000130
+000140 DATA DIVISION.
+000150 FILE SECTION.
+000160 FD ARQ-HISTORICO.
+000170 01 REGISTRO-HISTORICO.
+000180    05 HIST-NOME       PIC A(020).
+000190    05 HIST-DATA.
+000200       10 HIST-ANO     PIC 9(004).
+000210       10 HIST-MES     PIC 9(002).
+000220       10 HIST-DIA     PIC 9(002).
+000230
+000240     COPY JOBLOGFD.
+000250
+000260 WORKING-STORAGE SECTION.
+000270     COPY JOBLOGWS.
+000280
+000290 01 WS-ARQ-HISTORICO   PIC X(040)
+000300     VALUE "comovai-historico.data".
+000310
+000320 01 NOME   PIC A(020).
+000330
+000340 01 DATA-ATUAL.
+000350    05 ANO-ATUAL PIC 9(004).
+000360    05 MES-ATUAL PIC 9(002).
+000370    05 DIA-ATUAL PIC 9(002).
+000380
+000390 01 WS-STATUS-HISTORICO   PIC X(002).
+000400 01 WS-NOME-VALIDO        PIC X(001) VALUE "N".
+000410 01 WS-USUARIO-CONHECIDO  PIC X(001) VALUE "N".
+000420 01 WS-FIM-HISTORICO      PIC X(001) VALUE "N".
+000430 01 WS-NOME-TRIM          PIC X(020).
+000440 01 WS-TAM-NOME           PIC 9(002).
+000450 01 WS-ULTIMA-VISITA.
+000460    05 WS-ULTIMA-VISITA-ANO PIC 9(004).
+000470    05 WS-ULTIMA-VISITA-MES PIC 9(002).
+000480    05 WS-ULTIMA-VISITA-DIA PIC 9(002).
+000490
+000500 PROCEDURE DIVISION.
+000510 PRINCIPAL.
+000520     PERFORM DEFINIR-ARQUIVOS.
+000530     MOVE "ComoVai" TO WS-JOBLOG-PROGRAMA.
+000540     MOVE "INICIO" TO WS-JOBLOG-EVENTO.
+000550     PERFORM GRAVAR-JOBLOG.
+000560     MOVE "N" TO WS-NOME-VALIDO.
+000570     PERFORM SOLICITAR-NOME UNTIL WS-NOME-VALIDO = "S".
+000580     ACCEPT DATA-ATUAL FROM DATE YYYYMMDD.
+000590
+000600     PERFORM VERIFICAR-HISTORICO.
+000610     IF WS-USUARIO-CONHECIDO = "S"
+000620         DISPLAY "Bem vindo de volta, " NOME "!"
+000630         DISPLAY "Sua última visita foi em "
+000640            WS-ULTIMA-VISITA-DIA "/" WS-ULTIMA-VISITA-MES "/"
+000650            WS-ULTIMA-VISITA-ANO
+000660     ELSE
+000670         DISPLAY "Bem vindo " NOME
+000680     END-IF.
+000690     DISPLAY "Sabia que hoje é " DIA-ATUAL "/" MES-ATUAL "/"
+000700        ANO-ATUAL.
+000710
+000720     PERFORM GRAVAR-HISTORICO.
+000730     MOVE 1 TO WS-JOBLOG-QTD-REGISTROS.
+000740     MOVE "FIM" TO WS-JOBLOG-EVENTO.
+000750     PERFORM GRAVAR-JOBLOG.
+000760     STOP RUN.
+000770
+000780 SOLICITAR-NOME.
+000790     DISPLAY "Entre com seu Nome: ".
+000800     ACCEPT NOME.
+000810     PERFORM VALIDAR-NOME.
+000820
+000830 VALIDAR-NOME.
+000840     MOVE "S" TO WS-NOME-VALIDO.
+000850     IF NOME = SPACES
+000860         MOVE "N" TO WS-NOME-VALIDO
+000870         DISPLAY "Nome não pode ser em branco!"
+000880     ELSE
+000890         MOVE FUNCTION TRIM(NOME) TO WS-NOME-TRIM
+000900         MOVE FUNCTION LENGTH(FUNCTION TRIM(NOME)) TO WS-TAM-NOME
+000910         IF WS-NOME-TRIM(1:WS-TAM-NOME) IS NUMERIC
+000920             MOVE "N" TO WS-NOME-VALIDO
+000930             DISPLAY "Nome não pode ser apenas números!"
+000940         END-IF
+000950     END-IF.
+000960
+000970 VERIFICAR-HISTORICO.
+000980     MOVE "N" TO WS-USUARIO-CONHECIDO.
+000990     MOVE "N" TO WS-FIM-HISTORICO.
+001000     OPEN INPUT ARQ-HISTORICO.
+001010     IF WS-STATUS-HISTORICO = "00"
+001020         PERFORM LER-HISTORICO UNTIL WS-FIM-HISTORICO = "S"
+001030         CLOSE ARQ-HISTORICO
+001040     END-IF.
+001050
+001060 LER-HISTORICO.
+001070     READ ARQ-HISTORICO
+001080         AT END
+001090             MOVE "S" TO WS-FIM-HISTORICO
+001100         NOT AT END
+001110             IF HIST-NOME = NOME
+001120                 MOVE "S" TO WS-USUARIO-CONHECIDO
+001130                 MOVE HIST-ANO TO WS-ULTIMA-VISITA-ANO
+001140                 MOVE HIST-MES TO WS-ULTIMA-VISITA-MES
+001150                 MOVE HIST-DIA TO WS-ULTIMA-VISITA-DIA
+001160             END-IF
+001170     END-READ.
+001180
+001190 GRAVAR-HISTORICO.
+001200     OPEN EXTEND ARQ-HISTORICO.
+001210     IF WS-STATUS-HISTORICO = "35"
+001220         OPEN OUTPUT ARQ-HISTORICO
+001230     END-IF.
+001240     MOVE NOME TO HIST-NOME.
+001250     MOVE ANO-ATUAL TO HIST-ANO.
+001260     MOVE MES-ATUAL TO HIST-MES.
+001270     MOVE DIA-ATUAL TO HIST-DIA.
+001280     WRITE REGISTRO-HISTORICO.
+001290     CLOSE ARQ-HISTORICO.
+001300
+001310 DEFINIR-ARQUIVOS.
+001320     ACCEPT WS-ARQ-HISTORICO FROM ENVIRONMENT
+001330             "COMOVAI_HISTORICO"
+001340         ON EXCEPTION
+001350             MOVE "comovai-historico.data" TO WS-ARQ-HISTORICO
+001360     END-ACCEPT.
+001370
+001380     COPY JOBLOGPD.
+001390
+001400 END PROGRAM COMOVAI.
