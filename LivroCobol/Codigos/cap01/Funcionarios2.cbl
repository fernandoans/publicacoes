@@ -5,49 +5,211 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT FUNCIONARIOS ASSIGN TO "FUNCIONARIOS.DATA"
+           SELECT FUNCIONARIOS ASSIGN TO WS-ARQ-FUNCIONARIOS
                ORGANIZATION IS LINE SEQUENTIAL.
 
+           SELECT CHECKPOINT ASSIGN TO WS-ARQ-CHECKPOINT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-CHECKPOINT.
+
+           SELECT REJEITADOS ASSIGN TO WS-ARQ-REJEITADOS
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT EXPORT-CSV ASSIGN TO WS-ARQ-EXPORT-CSV
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT ARQ-TENDENCIA ASSIGN TO WS-ARQ-TENDENCIA
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-TENDENCIA.
+
+           COPY JOBLOGSL.
+
        DATA DIVISION.
        FILE SECTION.
        FD FUNCIONARIOS.
        01 DETALHEFUNCIONARIO.
-           88 FINALREGISTRO VALUE HIGH-VALUES.
-           05 MATRICULA-FUNCIONARIO   PIC 9(5).
-           05 NOME-FUNCIONARIO.
-               10 PRIMEIRO-NOME       PIC X(20).
-               10 ULTIMO-NOME         PIC X(20).
-           05 GENERO                  PIC X(1).
+           COPY FUNCIONARIO.
+
+       FD CHECKPOINT.
+       01 REGISTRO-CHECKPOINT         PIC 9(5).
+
+       FD REJEITADOS.
+       01 REGISTRO-REJEITADO          PIC X(80).
+
+       FD EXPORT-CSV.
+       01 REGISTRO-EXPORT-CSV         PIC X(80).
+
+       FD ARQ-TENDENCIA.
+       01 REG-TENDENCIA.
+           COPY TENDENCIA.
+
+       COPY JOBLOGFD.
 
        WORKING-STORAGE SECTION.
+       COPY JOBLOGWS.
+
+       01 WS-ARQ-FUNCIONARIOS         PIC X(40)
+           VALUE "FUNCIONARIOS.DATA".
+       01 WS-ARQ-CHECKPOINT           PIC X(40)
+           VALUE "FUNCIONARIOS.CKPT".
+       01 WS-ARQ-REJEITADOS           PIC X(40)
+           VALUE "FUNCIONARIOS-REJEITADOS.DATA".
+       01 WS-ARQ-EXPORT-CSV           PIC X(40)
+           VALUE "FUNCIONARIOS-EXPORT.CSV".
+       01 WS-ARQ-TENDENCIA            PIC X(40)
+           VALUE "FUNCIONARIOS-TENDENCIA.DATA".
+
+       01 WS-STATUS-TENDENCIA         PIC X(2).
+       01 WS-DATA-TENDENCIA           PIC 9(8).
+       01 WS-STATUS-CHECKPOINT        PIC X(2).
+       01 WS-ULTIMA-MATRICULA         PIC 9(5) VALUE 0.
+
        01 CONTADORES.
            05 TOTAL-HOMENS            PIC 9(3) VALUE 0.
            05 TOTAL-MULHERES          PIC 9(3) VALUE 0.
+           05 TOTAL-OUTROS            PIC 9(3) VALUE 0.
+           05 TOTAL-REJEITADOS        PIC 9(3) VALUE 0.
+
+       01 WS-REGISTRO-VALIDO          PIC X VALUE "S".
+       01 WS-MOTIVO-REJEICAO          PIC X(30) VALUE SPACES.
 
        01 LEITURA-FINALIZADA          PIC X VALUE "N".
 
+       01 WS-MODO-EXECUCAO            PIC X(1) VALUE "D".
+           88 MODO-DETALHADO              VALUE "D".
+           88 MODO-RESUMIDO                VALUE "R".
+
+       01 QTD-DEPTO-ANO               PIC 9(3) VALUE 0.
+       01 ENCONTROU-DEPTO-ANO         PIC X VALUE "N".
+       01 TABELA-DEPTO-ANO.
+           05 DEPTO-ANO-ITEM OCCURS 100 TIMES INDEXED BY IDX-DEPTO.
+               10 TA-DEPARTAMENTO     PIC X(4).
+               10 TA-ANO              PIC 9(4).
+               10 TA-QUANTIDADE       PIC 9(3) VALUE 0.
+
+       01 CONTADORES-EDITADOS.
+           05 TOTAL-HOMENS-ED         PIC ZZ9.
+           05 TOTAL-MULHERES-ED       PIC ZZ9.
+           05 TOTAL-OUTROS-ED         PIC ZZ9.
+           05 TOTAL-REJEITADOS-ED     PIC ZZ9.
+           05 TA-QUANTIDADE-ED        PIC ZZ9.
+
        PROCEDURE DIVISION.
        INICIO.
+           PERFORM DEFINIR-ARQUIVOS.
            DISPLAY "===============================".
            DISPLAY " Contagem de Funcionários".
            DISPLAY "===============================".
+           MOVE "ContagemFuncionarios2" TO WS-JOBLOG-PROGRAMA.
+           MOVE "INICIO" TO WS-JOBLOG-EVENTO.
+           PERFORM GRAVAR-JOBLOG.
+
+           PERFORM SELECIONAR-MODO-EXECUCAO.
 
            OPEN INPUT FUNCIONARIOS.
+           OPEN OUTPUT REJEITADOS.
+           PERFORM LER-CHECKPOINT.
+           PERFORM ABRIR-EXPORT-CSV.
            PERFORM PROCESSAR-REGISTROS.
            CLOSE FUNCIONARIOS.
+           CLOSE REJEITADOS.
+           CLOSE EXPORT-CSV.
            PERFORM EXIBIR-RESUMO.
-           STOP RUN.
-           
+           PERFORM EXIBIR-RESUMO-DEPARTAMENTOS.
+           PERFORM GRAVAR-TENDENCIA.
+           PERFORM LIMPAR-CHECKPOINT.
+
+           COMPUTE WS-JOBLOG-QTD-REGISTROS = TOTAL-HOMENS
+               + TOTAL-MULHERES + TOTAL-OUTROS + TOTAL-REJEITADOS.
+           MOVE "FIM" TO WS-JOBLOG-EVENTO.
+           PERFORM GRAVAR-JOBLOG.
+           GOBACK.
+
+       DEFINIR-ARQUIVOS.
+           ACCEPT WS-ARQ-FUNCIONARIOS FROM ENVIRONMENT
+                   "FUNCIONARIOS_DATA"
+               ON EXCEPTION
+                   MOVE "FUNCIONARIOS.DATA" TO WS-ARQ-FUNCIONARIOS
+           END-ACCEPT.
+           ACCEPT WS-ARQ-CHECKPOINT FROM ENVIRONMENT
+                   "FUNCIONARIOS_CKPT"
+               ON EXCEPTION
+                   MOVE "FUNCIONARIOS.CKPT" TO WS-ARQ-CHECKPOINT
+           END-ACCEPT.
+           ACCEPT WS-ARQ-REJEITADOS FROM ENVIRONMENT
+                   "FUNCIONARIOS_REJEITADOS"
+               ON EXCEPTION
+                   MOVE "FUNCIONARIOS-REJEITADOS.DATA"
+                       TO WS-ARQ-REJEITADOS
+           END-ACCEPT.
+           ACCEPT WS-ARQ-EXPORT-CSV FROM ENVIRONMENT
+                   "FUNCIONARIOS_EXPORT"
+               ON EXCEPTION
+                   MOVE "FUNCIONARIOS-EXPORT.CSV" TO WS-ARQ-EXPORT-CSV
+           END-ACCEPT.
+           ACCEPT WS-ARQ-TENDENCIA FROM ENVIRONMENT
+                   "FUNCIONARIOS_TENDENCIA"
+               ON EXCEPTION
+                   MOVE "FUNCIONARIOS-TENDENCIA.DATA"
+                       TO WS-ARQ-TENDENCIA
+           END-ACCEPT.
+
+       SELECIONAR-MODO-EXECUCAO.
+           DISPLAY "1 - Modo Detalhado (lista cada funcionario)".
+           DISPLAY "2 - Modo Resumido (somente os totais)".
+           DISPLAY "Escolha o modo de execução: " WITH NO ADVANCING.
+           ACCEPT WS-MODO-EXECUCAO.
+           IF WS-MODO-EXECUCAO = "2"
+               SET MODO-RESUMIDO TO TRUE
+           ELSE
+               SET MODO-DETALHADO TO TRUE
+           END-IF.
+
+       LER-CHECKPOINT.
+           OPEN INPUT CHECKPOINT.
+           IF WS-STATUS-CHECKPOINT = "00"
+               READ CHECKPOINT INTO REGISTRO-CHECKPOINT
+                   NOT AT END
+                       MOVE REGISTRO-CHECKPOINT TO WS-ULTIMA-MATRICULA
+                       DISPLAY "Retomando apos matricula "
+                          WS-ULTIMA-MATRICULA
+               END-READ
+               CLOSE CHECKPOINT
+           END-IF.
+
+       LIMPAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT.
+           CLOSE CHECKPOINT.
+
+       ABRIR-EXPORT-CSV.
+           IF WS-ULTIMA-MATRICULA > 0
+               OPEN EXTEND EXPORT-CSV
+           ELSE
+               OPEN OUTPUT EXPORT-CSV
+           END-IF.
+
        PROCESSAR-REGISTROS.
            PERFORM UNTIL LEITURA-FINALIZADA = "S"
                PERFORM LER-REGISTRO
                IF LEITURA-FINALIZADA NOT = "S"
-                  PERFORM EXIBIR-FUNCIONARIO
-                  PERFORM CONTAR-GENERO
+                  PERFORM VALIDAR-REGISTRO
+                  IF WS-REGISTRO-VALIDO = "N"
+                      PERFORM GRAVAR-REJEITADO
+                  ELSE
+                      PERFORM CONTAR-GENERO
+                      PERFORM CONTAR-DEPARTAMENTO-ANO
+                      IF MATRICULA-FUNCIONARIO > WS-ULTIMA-MATRICULA
+                          PERFORM EXPORTAR-FUNCIONARIO-CSV
+                          IF MODO-DETALHADO
+                              PERFORM EXIBIR-FUNCIONARIO
+                          END-IF
+                          PERFORM GRAVAR-CHECKPOINT
+                      END-IF
+                  END-IF
                END-IF
-           END-PERFORM.    
+           END-PERFORM.
 
-       LER-REGISTRO. 
+       LER-REGISTRO.
            READ FUNCIONARIOS INTO DETALHEFUNCIONARIO
                AT END
                    MOVE "S" TO LEITURA-FINALIZADA
@@ -55,6 +217,52 @@
                    CONTINUE
            END-READ.
 
+       VALIDAR-REGISTRO.
+           MOVE "S" TO WS-REGISTRO-VALIDO.
+           MOVE SPACES TO WS-MOTIVO-REJEICAO.
+
+           IF MATRICULA-FUNCIONARIO NOT NUMERIC
+               MOVE "N" TO WS-REGISTRO-VALIDO
+               MOVE "Matricula invalida" TO WS-MOTIVO-REJEICAO
+           ELSE
+               IF GENERO NOT = "M" AND GENERO NOT = "F"
+                       AND GENERO NOT = "O" AND GENERO NOT = SPACE
+                   MOVE "N" TO WS-REGISTRO-VALIDO
+                   MOVE "Genero invalido" TO WS-MOTIVO-REJEICAO
+               END-IF
+           END-IF.
+
+       GRAVAR-REJEITADO.
+           ADD 1 TO TOTAL-REJEITADOS.
+           MOVE SPACES TO REGISTRO-REJEITADO.
+           STRING MATRICULA-FUNCIONARIO DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  GENERO DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  WS-MOTIVO-REJEICAO DELIMITED BY SIZE
+                  INTO REGISTRO-REJEITADO
+           END-STRING.
+           WRITE REGISTRO-REJEITADO.
+
+       EXPORTAR-FUNCIONARIO-CSV.
+           MOVE SPACES TO REGISTRO-EXPORT-CSV.
+           STRING MATRICULA-FUNCIONARIO DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  PRIMEIRO-NOME DELIMITED BY SPACE
+                  " " DELIMITED BY SIZE
+                  ULTIMO-NOME DELIMITED BY SPACE
+                  "," DELIMITED BY SIZE
+                  GENERO DELIMITED BY SIZE
+                  INTO REGISTRO-EXPORT-CSV
+           END-STRING.
+           WRITE REGISTRO-EXPORT-CSV.
+
+       GRAVAR-CHECKPOINT.
+           MOVE MATRICULA-FUNCIONARIO TO REGISTRO-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT.
+           WRITE REGISTRO-CHECKPOINT.
+           CLOSE CHECKPOINT.
+
        EXIBIR-FUNCIONARIO.
            INSPECT PRIMEIRO-NOME REPLACING ALL " " 
                BY LOW-VALUES
@@ -69,13 +277,73 @@
            ELSE
                IF GENERO = "F"
                    ADD 1 TO TOTAL-MULHERES
+               ELSE
+                   ADD 1 TO TOTAL-OUTROS
                END-IF
            END-IF.
 
        EXIBIR-RESUMO.
+           MOVE TOTAL-HOMENS TO TOTAL-HOMENS-ED.
+           MOVE TOTAL-MULHERES TO TOTAL-MULHERES-ED.
+           MOVE TOTAL-OUTROS TO TOTAL-OUTROS-ED.
+           MOVE TOTAL-REJEITADOS TO TOTAL-REJEITADOS-ED.
+
            DISPLAY "=============================".
            DISPLAY "Resumo:".
-           DISPLAY " Total de Homens..: " TOTAL-HOMENS.
-           DISPLAY " Total de Mulheres: " TOTAL-MULHERES.
+           DISPLAY " Total de Homens..: " TOTAL-HOMENS-ED.
+           DISPLAY " Total de Mulheres: " TOTAL-MULHERES-ED.
+           DISPLAY " Total de Outros..: " TOTAL-OUTROS-ED.
+           DISPLAY " Total de Rejeitados: " TOTAL-REJEITADOS-ED.
            DISPLAY "=============================".
-    
\ No newline at end of file
+
+       GRAVAR-TENDENCIA.
+           ACCEPT WS-DATA-TENDENCIA FROM DATE YYYYMMDD.
+
+           MOVE SPACES TO REG-TENDENCIA.
+           MOVE WS-DATA-TENDENCIA(1:6) TO TEND-PERIODO.
+           MOVE TOTAL-HOMENS TO TEND-TOTAL-HOMENS.
+           MOVE TOTAL-MULHERES TO TEND-TOTAL-MULHERES.
+           MOVE TOTAL-OUTROS TO TEND-TOTAL-OUTROS.
+           COMPUTE TEND-TOTAL-GERAL
+               = TOTAL-HOMENS + TOTAL-MULHERES + TOTAL-OUTROS.
+
+           OPEN EXTEND ARQ-TENDENCIA.
+           IF WS-STATUS-TENDENCIA = "35"
+               OPEN OUTPUT ARQ-TENDENCIA
+           END-IF.
+           WRITE REG-TENDENCIA.
+           CLOSE ARQ-TENDENCIA.
+
+       CONTAR-DEPARTAMENTO-ANO.
+           MOVE "N" TO ENCONTROU-DEPTO-ANO
+           PERFORM VARYING IDX-DEPTO FROM 1 BY 1
+                   UNTIL IDX-DEPTO > QTD-DEPTO-ANO
+               IF TA-DEPARTAMENTO(IDX-DEPTO) = CODIGO-DEPARTAMENTO
+                       AND TA-ANO(IDX-DEPTO) = ADMISSAO-AAAA
+                   ADD 1 TO TA-QUANTIDADE(IDX-DEPTO)
+                   MOVE "S" TO ENCONTROU-DEPTO-ANO
+               END-IF
+           END-PERFORM.
+
+           IF ENCONTROU-DEPTO-ANO = "N" AND QTD-DEPTO-ANO < 100
+               ADD 1 TO QTD-DEPTO-ANO
+               MOVE CODIGO-DEPARTAMENTO
+                   TO TA-DEPARTAMENTO(QTD-DEPTO-ANO)
+               MOVE ADMISSAO-AAAA TO TA-ANO(QTD-DEPTO-ANO)
+               MOVE 1 TO TA-QUANTIDADE(QTD-DEPTO-ANO)
+           END-IF.
+
+       EXIBIR-RESUMO-DEPARTAMENTOS.
+           DISPLAY "=============================================".
+           DISPLAY "Resumo por Departamento / Ano de Admissao:".
+           DISPLAY "=============================================".
+           PERFORM VARYING IDX-DEPTO FROM 1 BY 1
+                   UNTIL IDX-DEPTO > QTD-DEPTO-ANO
+               MOVE TA-QUANTIDADE(IDX-DEPTO) TO TA-QUANTIDADE-ED
+               DISPLAY " Departamento: " TA-DEPARTAMENTO(IDX-DEPTO)
+                  "  Ano: " TA-ANO(IDX-DEPTO)
+                  "  Quantidade: " TA-QUANTIDADE-ED
+           END-PERFORM.
+           DISPLAY "=============================================".
+
+       COPY JOBLOGPD.
