@@ -5,42 +5,63 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT ARQUIVO-ALUNOS ASSIGN TO "alunos.data"
+           SELECT ARQUIVO-ALUNOS ASSIGN TO WS-ARQ-ALUNOS
                ORGANIZATION IS LINE SEQUENTIAL.
 
+           COPY JOBLOGSL.
+
        DATA DIVISION.
        FILE SECTION.
        FD ARQUIVO-ALUNOS.
        01 REGISTRO-ALUNO.
-           05 NOME-ALUNO    PIC X(20).
-           05 NOTA-1        PIC 9(3)V9(2).
-           05 NOTA-2        PIC 9(3)V9(2).
-           05 MEDIA         PIC 9(3)V9(2).
-           05 RESULTADO     PIC X(10).
+           COPY ALUNO-NOTAS.
+
+       COPY JOBLOGFD.
 
        WORKING-STORAGE SECTION.
+       COPY JOBLOGWS.
+
+       01 WS-ARQ-ALUNOS     PIC X(40) VALUE "alunos.data".
+
        01 WS-NOME-ALUNO     PIC X(20).
        01 WS-NOTA-1         PIC 9(3)V9(2).
        01 WS-NOTA-2         PIC 9(3)V9(2).
+       01 WS-NOTA-3         PIC 9(3)V9(2).
+       01 WS-NOTA-4         PIC 9(3)V9(2).
        01 WS-MEDIA          PIC 9(3)V9(2).
        01 WS-RESULTADO      PIC X(20).
        01 OPCAO             PIC X VALUE SPACE.
+       01 WS-TOTAL-ALUNOS   PIC 9(05) VALUE ZEROS.
 
        PROCEDURE DIVISION.
        INICIO.
+           PERFORM DEFINIR-ARQUIVOS.
            DISPLAY "============================".
            DISPLAY "Cadastro de Alunos e Notas".
            DISPLAY "============================".
-       
+           MOVE "Alunos" TO WS-JOBLOG-PROGRAMA.
+           MOVE "INICIO" TO WS-JOBLOG-EVENTO.
+           PERFORM GRAVAR-JOBLOG.
+
            OPEN OUTPUT ARQUIVO-ALUNOS.
            PERFORM ATE-FINALIZAR.
            CLOSE ARQUIVO-ALUNOS.
 
            DISPLAY "==================================================".
-           DISPLAY "Processo Finalizado. Arquivo 'alunos.data' criado.".
+           DISPLAY "Processo Finalizado. Arquivo '" WS-ARQ-ALUNOS
+               "' criado.".
            DISPLAY "==================================================".
 
-           STOP RUN.
+           MOVE WS-TOTAL-ALUNOS TO WS-JOBLOG-QTD-REGISTROS.
+           MOVE "FIM" TO WS-JOBLOG-EVENTO.
+           PERFORM GRAVAR-JOBLOG.
+           GOBACK.
+
+       DEFINIR-ARQUIVOS.
+           ACCEPT WS-ARQ-ALUNOS FROM ENVIRONMENT "ALUNOS_DATA"
+               ON EXCEPTION
+                   MOVE "alunos.data" TO WS-ARQ-ALUNOS
+           END-ACCEPT.
 
        ATE-FINALIZAR.
            PERFORM UNTIL OPCAO = "N" OR OPCAO = "n"
@@ -63,8 +84,15 @@
            DISPLAY "Informe a segunda nota: " WITH NO ADVANCING.
            ACCEPT WS-NOTA-2.
 
+           DISPLAY "Informe a terceira nota: " WITH NO ADVANCING.
+           ACCEPT WS-NOTA-3.
+
+           DISPLAY "Informe a quarta nota: " WITH NO ADVANCING.
+           ACCEPT WS-NOTA-4.
+
        CALCULAR-MEDIA.
-           COMPUTE WS-MEDIA = (WS-NOTA-1 + WS-NOTA-2) / 2.
+           COMPUTE WS-MEDIA = (WS-NOTA-1 * 0.20) + (WS-NOTA-2 * 0.20)
+               + (WS-NOTA-3 * 0.30) + (WS-NOTA-4 * 0.30).
            IF WS-MEDIA >= 5.00
                MOVE "Aprovado" TO WS-RESULTADO
            ELSE
@@ -75,6 +103,11 @@
            MOVE WS-NOME-ALUNO TO NOME-ALUNO.
            MOVE WS-NOTA-1 TO NOTA-1.
            MOVE WS-NOTA-2 TO NOTA-2.
+           MOVE WS-NOTA-3 TO NOTA-3.
+           MOVE WS-NOTA-4 TO NOTA-4.
            MOVE WS-MEDIA TO MEDIA.
            MOVE WS-RESULTADO TO RESULTADO.
            WRITE REGISTRO-ALUNO.
+           ADD 1 TO WS-TOTAL-ALUNOS.
+
+       COPY JOBLOGPD.
