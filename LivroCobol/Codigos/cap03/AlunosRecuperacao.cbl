@@ -0,0 +1,99 @@
+       IDENTIFICATION DIVISION.
+           PROGRAM-ID. AlunosRecuperacao.
+           AUTHOR. Fernando Anselmo.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQUIVO-ALUNOS ASSIGN TO WS-ARQ-ALUNOS
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           COPY JOBLOGSL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQUIVO-ALUNOS.
+       01 REGISTRO-ALUNO.
+           COPY ALUNO-NOTAS.
+
+       COPY JOBLOGFD.
+
+       WORKING-STORAGE SECTION.
+       COPY JOBLOGWS.
+
+       01 WS-ARQ-ALUNOS             PIC X(40) VALUE "alunos.data".
+
+       01 WS-FIM-ARQ                PIC X VALUE "N".
+       01 WS-NOTA-RECUPERACAO       PIC 9(3)V9(2).
+       01 WS-ELEGIVEL-RECUPERACAO   PIC X VALUE "N".
+       01 WS-TOTAL-ALUNOS           PIC 9(05) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       INICIO.
+           PERFORM DEFINIR-ARQUIVOS.
+           DISPLAY "============================================".
+           DISPLAY "Segunda Chamada / Prova de Recuperacao".
+           DISPLAY "============================================".
+           MOVE "AlunosRecuperacao" TO WS-JOBLOG-PROGRAMA.
+           MOVE "INICIO" TO WS-JOBLOG-EVENTO.
+           PERFORM GRAVAR-JOBLOG.
+
+           OPEN I-O ARQUIVO-ALUNOS.
+           PERFORM PROCESSAR-ALUNOS.
+           CLOSE ARQUIVO-ALUNOS.
+
+           DISPLAY "============================================".
+           DISPLAY "Arquivo '" WS-ARQ-ALUNOS "' atualizado.".
+           DISPLAY "============================================".
+
+           MOVE WS-TOTAL-ALUNOS TO WS-JOBLOG-QTD-REGISTROS.
+           MOVE "FIM" TO WS-JOBLOG-EVENTO.
+           PERFORM GRAVAR-JOBLOG.
+           STOP RUN.
+
+       DEFINIR-ARQUIVOS.
+           ACCEPT WS-ARQ-ALUNOS FROM ENVIRONMENT "ALUNOS_DATA"
+               ON EXCEPTION
+                   MOVE "alunos.data" TO WS-ARQ-ALUNOS
+           END-ACCEPT.
+
+       PROCESSAR-ALUNOS.
+           PERFORM UNTIL WS-FIM-ARQ = "S"
+               PERFORM LER-ALUNO
+               IF WS-FIM-ARQ NOT = "S"
+                   PERFORM AVALIAR-RECUPERACAO
+                   PERFORM GRAVAR-ALUNO-ATUALIZADO
+               END-IF
+           END-PERFORM.
+
+       LER-ALUNO.
+           READ ARQUIVO-ALUNOS
+               AT END
+                   MOVE "S" TO WS-FIM-ARQ
+               NOT AT END
+                   CONTINUE
+           END-READ.
+
+       AVALIAR-RECUPERACAO.
+           MOVE "N" TO WS-ELEGIVEL-RECUPERACAO
+           IF RESULTADO = "Reprovado" AND MEDIA >= 3.00
+                   AND MEDIA <= 4.99
+               MOVE "S" TO WS-ELEGIVEL-RECUPERACAO
+           END-IF.
+
+           IF WS-ELEGIVEL-RECUPERACAO = "S"
+               DISPLAY "Aluno elegivel para recuperacao: " NOME-ALUNO
+               DISPLAY "Informe a nota de recuperacao: "
+                   WITH NO ADVANCING
+               ACCEPT WS-NOTA-RECUPERACAO
+               IF WS-NOTA-RECUPERACAO >= 5.00
+                   MOVE WS-NOTA-RECUPERACAO TO MEDIA
+                   MOVE "Aprovado" TO RESULTADO
+               END-IF
+           END-IF.
+
+       GRAVAR-ALUNO-ATUALIZADO.
+           REWRITE REGISTRO-ALUNO.
+           ADD 1 TO WS-TOTAL-ALUNOS.
+
+       COPY JOBLOGPD.
