@@ -4,10 +4,13 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT ARQUIVO-ALUNO ASSIGN TO "alunos.dat"
+           SELECT ARQUIVO-ALUNO ASSIGN TO WS-ARQ-ALUNO
                ORGANIZATION IS RELATIVE
                ACCESS MODE IS DYNAMIC
-               RELATIVE KEY IS WS-CHAVE-RELATIVA.
+               RELATIVE KEY IS WS-CHAVE-RELATIVA
+               FILE STATUS IS WS-STATUS.
+
+           COPY JOBLOGSL.
 
        DATA DIVISION.
        FILE SECTION.
@@ -17,19 +20,40 @@
            05 WS-NOME             PIC X(30).
            05 WS-IDADE            PIC 9(2).
 
+       COPY JOBLOGFD.
+
        WORKING-STORAGE SECTION.
+       COPY JOBLOGWS.
+
+       01 WS-ARQ-ALUNO             PIC X(40) VALUE "alunos.dat".
+       01 WS-ARQUIVOS-DEFINIDOS    PIC X VALUE "N".
+
        01 OPCAO                   PIC 9.
        01 WS-CHAVE-RELATIVA       PIC 9(3).
        01 WS-CHAVE-BUSCA          PIC 9(3).
+       01 WS-STATUS               PIC X(2).
+       01 WS-NOME-ENTRADA         PIC X(30).
+       01 WS-IDADE-ENTRADA        PIC 9(2).
+       01 WS-TOTAL-OPERACOES      PIC 9(05) VALUE ZEROS.
 
        PROCEDURE DIVISION.
        INICIO.
+           IF WS-ARQUIVOS-DEFINIDOS = "N"
+               PERFORM DEFINIR-ARQUIVOS
+               MOVE "S" TO WS-ARQUIVOS-DEFINIDOS
+               MOVE "ALUNO-RELATIVO" TO WS-JOBLOG-PROGRAMA
+               MOVE "INICIO" TO WS-JOBLOG-EVENTO
+               PERFORM GRAVAR-JOBLOG
+           END-IF.
            DISPLAY "---------------------".
            DISPLAY "Sistema de Alunos".
            DISPLAY "---------------------".
            DISPLAY "1 - Inserir Aluno".
            DISPLAY "2 - Buscar Aluno".
-           DISPLAY "3 - Sair".
+           DISPLAY "3 - Listar Alunos".
+           DISPLAY "4 - Excluir Aluno".
+           DISPLAY "5 - Alterar Aluno".
+           DISPLAY "6 - Sair".
            ACCEPT OPCAO.
 
            EVALUATE OPCAO
@@ -38,7 +62,16 @@
                WHEN 2
                    PERFORM BUSCAR-ALUNO
                WHEN 3
-                   STOP RUN
+                   PERFORM LISTAR-ALUNOS
+               WHEN 4
+                   PERFORM EXCLUIR-ALUNO
+               WHEN 5
+                   PERFORM ALTERAR-ALUNO
+               WHEN 6
+                   MOVE WS-TOTAL-OPERACOES TO WS-JOBLOG-QTD-REGISTROS
+                   MOVE "FIM" TO WS-JOBLOG-EVENTO
+                   PERFORM GRAVAR-JOBLOG
+                   GOBACK
                WHEN OTHER
                    DISPLAY "Opção Inválida!"
                    PERFORM INICIO
@@ -50,20 +83,36 @@
            DISPLAY "---------------------".
            DISPLAY "Matrícula do Aluno:".
            ACCEPT WS-CHAVE-RELATIVA.
-           MOVE WS-CHAVE-RELATIVA TO WS-MATRICULA.
            DISPLAY "Nome do Aluno:".
-           ACCEPT WS-NOME.
+           ACCEPT WS-NOME-ENTRADA.
            DISPLAY "Idade do Aluno:".
-           ACCEPT WS-IDADE.
+           ACCEPT WS-IDADE-ENTRADA.
 
            OPEN I-O ARQUIVO-ALUNO.
-           WRITE REGISTRO-ALUNO INVALID KEY
-               DISPLAY "Erro ao gravar registro!".
+           READ ARQUIVO-ALUNO
+               INVALID KEY
+                   PERFORM GRAVAR-NOVO-ALUNO
+               NOT INVALID KEY
+                   DISPLAY "Erro: matricula " WS-CHAVE-RELATIVA
+                      " ja esta em uso!"
+           END-READ.
            CLOSE ARQUIVO-ALUNO.
 
-           DISPLAY "Aluno gravado com sucesso!".
            PERFORM INICIO.
 
+       GRAVAR-NOVO-ALUNO.
+           MOVE WS-CHAVE-RELATIVA TO WS-MATRICULA.
+           MOVE WS-NOME-ENTRADA TO WS-NOME.
+           MOVE WS-IDADE-ENTRADA TO WS-IDADE.
+           WRITE REGISTRO-ALUNO
+               INVALID KEY
+                   DISPLAY "Erro ao gravar registro! Status: "
+                      WS-STATUS
+               NOT INVALID KEY
+                   DISPLAY "Aluno gravado com sucesso!"
+                   ADD 1 TO WS-TOTAL-OPERACOES
+           END-WRITE.
+
        BUSCAR-ALUNO.
            DISPLAY "---------------------".
            DISPLAY " Buscar Aluno".
@@ -85,4 +134,93 @@
            CLOSE ARQUIVO-ALUNO.
 
            PERFORM INICIO.
-           
+
+       LISTAR-ALUNOS.
+           DISPLAY "---------------------".
+           DISPLAY " Listagem de Alunos".
+           DISPLAY "---------------------".
+
+           OPEN INPUT ARQUIVO-ALUNO.
+           PERFORM VARYING WS-CHAVE-RELATIVA FROM 1 BY 1
+                   UNTIL WS-CHAVE-RELATIVA > 999
+               READ ARQUIVO-ALUNO
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       DISPLAY "Matrícula: " WS-MATRICULA
+                          "  Nome: " WS-NOME
+                          "  Idade: " WS-IDADE
+               END-READ
+           END-PERFORM.
+           CLOSE ARQUIVO-ALUNO.
+
+           PERFORM INICIO.
+
+       EXCLUIR-ALUNO.
+           DISPLAY "---------------------".
+           DISPLAY " Excluir Aluno".
+           DISPLAY "---------------------".
+           DISPLAY "Qual matricula deseja excluir?".
+           ACCEPT WS-CHAVE-BUSCA.
+
+           OPEN I-O ARQUIVO-ALUNO.
+           MOVE WS-CHAVE-BUSCA TO WS-CHAVE-RELATIVA.
+           READ ARQUIVO-ALUNO
+               INVALID KEY
+                   DISPLAY "Registro não encontrado!"
+               NOT INVALID KEY
+                   DELETE ARQUIVO-ALUNO
+                       INVALID KEY
+                           DISPLAY "Erro ao excluir registro! Status: "
+                              WS-STATUS
+                       NOT INVALID KEY
+                           DISPLAY "Aluno excluído com sucesso!"
+                           ADD 1 TO WS-TOTAL-OPERACOES
+                   END-DELETE
+           END-READ.
+           CLOSE ARQUIVO-ALUNO.
+
+           PERFORM INICIO.
+
+       ALTERAR-ALUNO.
+           DISPLAY "---------------------".
+           DISPLAY " Alterar Aluno".
+           DISPLAY "---------------------".
+           DISPLAY "Qual matricula deseja alterar?".
+           ACCEPT WS-CHAVE-BUSCA.
+
+           OPEN I-O ARQUIVO-ALUNO.
+           MOVE WS-CHAVE-BUSCA TO WS-CHAVE-RELATIVA.
+           READ ARQUIVO-ALUNO
+               INVALID KEY
+                   DISPLAY "Registro não encontrado!"
+               NOT INVALID KEY
+                   DISPLAY "Nome atual.: " WS-NOME
+                   DISPLAY "Idade atual: " WS-IDADE
+                   DISPLAY "Novo nome:"
+                   ACCEPT WS-NOME-ENTRADA
+                   DISPLAY "Nova idade:"
+                   ACCEPT WS-IDADE-ENTRADA
+                   MOVE WS-NOME-ENTRADA TO WS-NOME
+                   MOVE WS-IDADE-ENTRADA TO WS-IDADE
+                   REWRITE REGISTRO-ALUNO
+                       INVALID KEY
+                           DISPLAY "Erro ao alterar registro! Status: "
+                              WS-STATUS
+                       NOT INVALID KEY
+                           DISPLAY "Aluno alterado com sucesso!"
+                           ADD 1 TO WS-TOTAL-OPERACOES
+                   END-REWRITE
+           END-READ.
+           CLOSE ARQUIVO-ALUNO.
+
+           PERFORM INICIO.
+
+       DEFINIR-ARQUIVOS.
+           ACCEPT WS-ARQ-ALUNO FROM ENVIRONMENT "ALUNOS_DAT"
+               ON EXCEPTION
+                   MOVE "alunos.dat" TO WS-ARQ-ALUNO
+           END-ACCEPT.
+
+       COPY JOBLOGPD.
+
