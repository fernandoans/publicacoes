@@ -5,44 +5,163 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT ARQ-CSV ASSIGN TO "entrada.csv"
+           SELECT ARQ-CSV ASSIGN TO WS-ARQ-CSV
                ORGANIZATION IS LINE SEQUENTIAL
                ACCESS IS SEQUENTIAL.
 
+           SELECT ARQ-CONTROLE ASSIGN TO WS-ARQ-CONTROLE
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS IS SEQUENTIAL
+               FILE STATUS IS WS-STATUS-CONTROLE.
+
+           SELECT ARQ-SAIDA ASSIGN TO WS-ARQ-SAIDA
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS IS SEQUENTIAL.
+
+           COPY JOBLOGSL.
+
        DATA DIVISION.
        FILE SECTION.
        FD ARQ-CSV.
        01 REGISTRO-CSV         PIC X(100).
 
+       FD ARQ-CONTROLE.
+       01 REGISTRO-CONTROLE.
+           05 CTL-DELIMITADOR  PIC X(01).
+           05 CTL-QTD-CAMPOS   PIC 9(02).
+
+       FD ARQ-SAIDA.
+       01 REGISTRO-SAIDA.
+           05 SAIDA-CAMPO      PIC X(50) OCCURS 20 TIMES.
+
+       COPY JOBLOGFD.
+
        WORKING-STORAGE SECTION.
+       COPY JOBLOGWS.
+
+       01 WS-ARQ-CSV           PIC X(40) VALUE "entrada.csv".
+       01 WS-ARQ-CONTROLE      PIC X(40) VALUE "entrada.ctl".
+       01 WS-ARQ-SAIDA         PIC X(40) VALUE "saida.dat".
+
        01 WS-FIM-DO-ARQUIVO    PIC X(01) VALUE 'N'.
        01 WS-CONTADOR          PIC 9(05) VALUE ZEROS.
        01 WS-REGISTRO          PIC 9(05) VALUE ZEROS.
+       01 WS-STATUS-CONTROLE   PIC X(02).
+       01 WS-DELIMITADOR       PIC X(01) VALUE ','.
+       01 WS-QTD-CAMPOS        PIC 9(02) VALUE 3.
 
        01 WS-DETALHE.
-           05 WS-DADO          PIC X(50) OCCURS 3 TIMES.
+           05 WS-DADO          PIC X(50) OCCURS 20 TIMES.
+
+       01 WS-CABECALHO.
+           05 WS-NOME-CAMPO    PIC X(50) OCCURS 20 TIMES.
+
+       01 WS-PONTEIRO              PIC 9(03).
+       01 WS-QTD-CAMPOS-LIDOS      PIC 9(02) VALUE 0.
+       01 WS-QTD-CAMPOS-REAIS      PIC 9(03) VALUE 0.
+       01 WS-QTD-CAMPOS-CABECALHO  PIC 9(02) VALUE 0.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+           PERFORM DEFINIR-ARQUIVOS
+           MOVE "LerCsv" TO WS-JOBLOG-PROGRAMA
+           MOVE "INICIO" TO WS-JOBLOG-EVENTO
+           PERFORM GRAVAR-JOBLOG
+
+           PERFORM LER-CONTROLE
            OPEN INPUT ARQ-CSV
+           OPEN OUTPUT ARQ-SAIDA
            PERFORM LER-CABECALHO
            PERFORM PROCESSAR-REGISTROS UNTIL WS-FIM-DO-ARQUIVO = 'S'
            CLOSE ARQ-CSV
-           STOP RUN.
+           CLOSE ARQ-SAIDA
+
+           MOVE WS-REGISTRO TO WS-JOBLOG-QTD-REGISTROS
+           MOVE "FIM" TO WS-JOBLOG-EVENTO
+           PERFORM GRAVAR-JOBLOG
+           GOBACK.
+
+       DEFINIR-ARQUIVOS.
+           ACCEPT WS-ARQ-CSV FROM ENVIRONMENT "ENTRADA_CSV"
+               ON EXCEPTION
+                   MOVE "entrada.csv" TO WS-ARQ-CSV
+           END-ACCEPT
+           ACCEPT WS-ARQ-CONTROLE FROM ENVIRONMENT "ENTRADA_CTL"
+               ON EXCEPTION
+                   MOVE "entrada.ctl" TO WS-ARQ-CONTROLE
+           END-ACCEPT
+           ACCEPT WS-ARQ-SAIDA FROM ENVIRONMENT "SAIDA_DAT"
+               ON EXCEPTION
+                   MOVE "saida.dat" TO WS-ARQ-SAIDA
+           END-ACCEPT.
+
+       LER-CONTROLE.
+           OPEN INPUT ARQ-CONTROLE
+           IF WS-STATUS-CONTROLE = "00"
+               READ ARQ-CONTROLE INTO REGISTRO-CONTROLE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CTL-DELIMITADOR TO WS-DELIMITADOR
+                       MOVE CTL-QTD-CAMPOS TO WS-QTD-CAMPOS
+               END-READ
+               CLOSE ARQ-CONTROLE
+           END-IF.
 
        LER-CABECALHO.
            READ ARQ-CSV INTO REGISTRO-CSV
                NOT AT END
                    PERFORM SEPARAR-CAMPOS THRU FIM-SEPARAR-CAMPOS
+                   MOVE WS-QTD-CAMPOS-LIDOS TO WS-QTD-CAMPOS-CABECALHO
+                   IF WS-QTD-CAMPOS-REAIS NOT = WS-QTD-CAMPOS
+                       DISPLAY "Aviso: cabecalho possui "
+                          WS-QTD-CAMPOS-REAIS
+                          " coluna(s), configurado " WS-QTD-CAMPOS
+                   END-IF
                    DISPLAY "CabeÃ§alho:"
-                   PERFORM EXIBIR THRU FIM-EXIBIR
+                   PERFORM EXIBIR-CABECALHO THRU FIM-EXIBIR-CABECALHO
+                   PERFORM SALVAR-CABECALHO THRU FIM-SALVAR-CABECALHO
            END-READ.
 
+       EXIBIR-CABECALHO.
+           PERFORM VARYING WS-CONTADOR FROM 1 BY 1
+                   UNTIL WS-CONTADOR > WS-QTD-CAMPOS-CABECALHO
+               DISPLAY "Campo " WS-CONTADOR ": " WS-DADO(WS-CONTADOR)
+           END-PERFORM.
+       FIM-EXIBIR-CABECALHO.
+           EXIT.
+
+       SALVAR-CABECALHO.
+           MOVE SPACES TO WS-CABECALHO
+           PERFORM VARYING WS-CONTADOR FROM 1 BY 1
+                   UNTIL WS-CONTADOR > WS-QTD-CAMPOS-CABECALHO
+               MOVE WS-DADO(WS-CONTADOR) TO WS-NOME-CAMPO(WS-CONTADOR)
+           END-PERFORM.
+       FIM-SALVAR-CABECALHO.
+           EXIT.
+
        SEPARAR-CAMPOS.
            MOVE SPACES TO WS-DETALHE
-           UNSTRING REGISTRO-CSV DELIMITED BY ','
-               INTO WS-DADO(1) WS-DADO(2) WS-DADO(3)
-           END-UNSTRING.
+           MOVE 1 TO WS-PONTEIRO
+           MOVE 0 TO WS-QTD-CAMPOS-LIDOS
+           UNSTRING REGISTRO-CSV DELIMITED BY WS-DELIMITADOR
+               INTO WS-DADO(01) WS-DADO(02) WS-DADO(03) WS-DADO(04)
+                    WS-DADO(05) WS-DADO(06) WS-DADO(07) WS-DADO(08)
+                    WS-DADO(09) WS-DADO(10) WS-DADO(11) WS-DADO(12)
+                    WS-DADO(13) WS-DADO(14) WS-DADO(15) WS-DADO(16)
+                    WS-DADO(17) WS-DADO(18) WS-DADO(19) WS-DADO(20)
+               WITH POINTER WS-PONTEIRO
+               TALLYING IN WS-QTD-CAMPOS-LIDOS
+           END-UNSTRING
+           IF WS-PONTEIRO <= 100
+               IF FUNCTION TRIM(REGISTRO-CSV(WS-PONTEIRO:)) NOT = SPACES
+                   ADD 1 TO WS-QTD-CAMPOS-LIDOS
+               END-IF
+           END-IF
+           MOVE WS-QTD-CAMPOS-LIDOS TO WS-QTD-CAMPOS-REAIS
+           IF WS-QTD-CAMPOS-LIDOS > 20
+               MOVE 20 TO WS-QTD-CAMPOS-LIDOS
+           END-IF.
        FIM-SEPARAR-CAMPOS.
            EXIT.
 
@@ -53,14 +172,43 @@
                NOT AT END
                    ADD 1 TO WS-REGISTRO
                    PERFORM SEPARAR-CAMPOS THRU FIM-SEPARAR-CAMPOS
+                   PERFORM VALIDAR-CAMPOS THRU FIM-VALIDAR-CAMPOS
                    DISPLAY "Registro #" WS-REGISTRO ":"
                    PERFORM EXIBIR THRU FIM-EXIBIR
+                   PERFORM GRAVAR-SAIDA THRU FIM-GRAVAR-SAIDA
            END-READ.
 
+       VALIDAR-CAMPOS.
+           IF WS-QTD-CAMPOS-REAIS NOT = WS-QTD-CAMPOS-CABECALHO
+               DISPLAY "Aviso: registro #" WS-REGISTRO
+                  " possui " WS-QTD-CAMPOS-REAIS
+                  " coluna(s), esperado " WS-QTD-CAMPOS-CABECALHO
+           END-IF.
+       FIM-VALIDAR-CAMPOS.
+           EXIT.
+
        EXIBIR.
-           PERFORM VARYING WS-CONTADOR FROM 1 BY 1 UNTIL WS-CONTADOR > 3
-               DISPLAY "Dado " WS-CONTADOR ": " WS-DADO(WS-CONTADOR)
+           PERFORM VARYING WS-CONTADOR FROM 1 BY 1
+                   UNTIL WS-CONTADOR > WS-QTD-CAMPOS-LIDOS
+               IF WS-CONTADOR <= WS-QTD-CAMPOS-CABECALHO
+                   DISPLAY FUNCTION TRIM(WS-NOME-CAMPO(WS-CONTADOR))
+                      ": " WS-DADO(WS-CONTADOR)
+               ELSE
+                   DISPLAY "Campo " WS-CONTADOR ": "
+                      WS-DADO(WS-CONTADOR)
+               END-IF
            END-PERFORM.
        FIM-EXIBIR.
            EXIT.
-           
\ No newline at end of file
+
+       GRAVAR-SAIDA.
+           MOVE SPACES TO REGISTRO-SAIDA
+           PERFORM VARYING WS-CONTADOR FROM 1 BY 1
+                   UNTIL WS-CONTADOR > WS-QTD-CAMPOS-LIDOS
+               MOVE WS-DADO(WS-CONTADOR) TO SAIDA-CAMPO(WS-CONTADOR)
+           END-PERFORM
+           WRITE REGISTRO-SAIDA.
+       FIM-GRAVAR-SAIDA.
+           EXIT.
+
+       COPY JOBLOGPD.
