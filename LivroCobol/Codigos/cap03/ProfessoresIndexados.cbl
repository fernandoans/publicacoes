@@ -5,29 +5,92 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT ARQ-PROFESSOR ASSIGN TO "professores.idx"
+           SELECT ARQ-PROFESSOR ASSIGN TO WS-ARQ-PROFESSOR
                ORGANIZATION IS INDEXED
                ACCESS MODE IS DYNAMIC
                RECORD KEY IS PRO-MATRICULA
+               ALTERNATE RECORD KEY IS PRO-NOME WITH DUPLICATES
                FILE STATUS IS WS-STATUS.
 
+           SELECT ARQ-AUDITORIA ASSIGN TO WS-ARQ-AUDITORIA
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-AUDITORIA.
+
+           SELECT ARQ-RELATORIO ASSIGN TO WS-ARQ-RELATORIO
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-RELATORIO.
+
+           COPY JOBLOGSL.
+
        DATA DIVISION.
        FILE SECTION.
        FD ARQ-PROFESSOR.
        01 REG-PROFESSOR.
-           05 PRO-MATRICULA    PIC X(8).
-           05 PRO-NOME         PIC X(30).
+           05 PRO-MATRICULA        PIC X(8).
+           05 PRO-NOME             PIC X(30).
+           05 PRO-DEPARTAMENTO     PIC X(20).
+           05 PRO-CARGA-HORARIA    PIC 9(3).
+           05 PRO-TIPO-CONTRATO    PIC X(10).
+           05 PRO-ATIVO            PIC X(1).
+
+       FD ARQ-AUDITORIA.
+       01 REGISTRO-AUDITORIA.
+           05 AUD-MATRICULA        PIC X(8).
+           05 AUD-NOME             PIC X(30).
+           05 AUD-DEPARTAMENTO     PIC X(20).
+           05 AUD-CARGA-HORARIA    PIC 9(3).
+           05 AUD-TIPO-CONTRATO    PIC X(10).
+           05 AUD-ACAO             PIC X(10).
+           05 AUD-DATA             PIC 9(8).
+
+       FD ARQ-RELATORIO.
+       01 REGISTRO-RELATORIO      PIC X(100).
+
+       COPY JOBLOGFD.
 
        WORKING-STORAGE SECTION.
+       COPY JOBLOGWS.
+
+       01 WS-ARQ-PROFESSOR       PIC X(40) VALUE "professores.idx".
+       01 WS-ARQ-AUDITORIA       PIC X(40)
+           VALUE "PROFESSORES-AUDITORIA.DATA".
+       01 WS-ARQ-RELATORIO       PIC X(40)
+           VALUE "PROFESSORES-RELATORIO.DATA".
+       01 WS-ARQUIVOS-DEFINIDOS  PIC X VALUE "N".
+
        01 WS-OPCAO             PIC 9.
        01 WS-STATUS            PIC X(2).
+       01 WS-STATUS-AUDITORIA  PIC X(2).
+       01 WS-STATUS-RELATORIO  PIC X(2).
+
+       01 WS-GERAR-RELATORIO   PIC X(1) VALUE "N".
+       01 WS-DATA-RELATORIO    PIC 9(8).
+       01 WS-NUM-PAGINA        PIC 9(3) VALUE 0.
+       01 WS-NUM-PAGINA-ED     PIC ZZ9.
+       01 WS-LINHAS-PAGINA     PIC 9(3) VALUE 0.
 
        01 WS-PROFESSOR.
-           05 WS-MATRICULA     PIC X(8).
-           05 WS-NOME          PIC X(30).
-               
+           05 WS-MATRICULA         PIC X(8).
+           05 WS-NOME              PIC X(30).
+           05 WS-DEPARTAMENTO      PIC X(20).
+           05 WS-CARGA-HORARIA     PIC 9(3).
+           05 WS-TIPO-CONTRATO     PIC X(10).
+
+       01 WS-NOME-BUSCA        PIC X(30).
+       01 WS-FIM-BUSCA         PIC X VALUE "N".
+       01 WS-CONFIRMA          PIC X(1).
+       01 WS-ACAO-AUDITORIA    PIC X(10).
+       01 WS-TOTAL-OPERACOES   PIC 9(05) VALUE ZEROS.
+
        PROCEDURE DIVISION.
        INICIO.
+           IF WS-ARQUIVOS-DEFINIDOS = "N"
+               PERFORM DEFINIR-ARQUIVOS
+               MOVE "S" TO WS-ARQUIVOS-DEFINIDOS
+               MOVE "ProfessoresIndexados" TO WS-JOBLOG-PROGRAMA
+               MOVE "INICIO" TO WS-JOBLOG-EVENTO
+               PERFORM GRAVAR-JOBLOG
+           END-IF.
            DISPLAY "--------------------------------".
            DISPLAY "Menu do Professor".
            DISPLAY "--------------------------------".
@@ -35,7 +98,9 @@
            DISPLAY " 2 - Mostrar Professores".
            DISPLAY " 3 - Modificar Professor".
            DISPLAY " 4 - Excluir Professor".
-           DISPLAY " 5 - Sair".
+           DISPLAY " 5 - Buscar por Nome".
+           DISPLAY " 6 - Reativar Professor".
+           DISPLAY " 7 - Sair".
            DISPLAY "--------------------------------".
            DISPLAY "Escolha uma opção: ".
            ACCEPT WS-OPCAO.
@@ -50,21 +115,53 @@
                WHEN 4
                    PERFORM EXCLUIR
                WHEN 5
-                   STOP RUN
+                   PERFORM BUSCAR-POR-NOME
+               WHEN 6
+                   PERFORM REATIVAR
+               WHEN 7
+                   MOVE WS-TOTAL-OPERACOES TO WS-JOBLOG-QTD-REGISTROS
+                   MOVE "FIM" TO WS-JOBLOG-EVENTO
+                   PERFORM GRAVAR-JOBLOG
+                   GOBACK
                WHEN OTHER
                    DISPLAY "Opção inválida!"
                    PERFORM INICIO
            END-EVALUATE.
-           
+
+       DEFINIR-ARQUIVOS.
+           ACCEPT WS-ARQ-PROFESSOR FROM ENVIRONMENT "PROFESSORES_IDX"
+               ON EXCEPTION
+                   MOVE "professores.idx" TO WS-ARQ-PROFESSOR
+           END-ACCEPT.
+           ACCEPT WS-ARQ-AUDITORIA FROM ENVIRONMENT
+                   "PROFESSORES_AUDITORIA"
+               ON EXCEPTION
+                   MOVE "PROFESSORES-AUDITORIA.DATA"
+                       TO WS-ARQ-AUDITORIA
+           END-ACCEPT.
+           ACCEPT WS-ARQ-RELATORIO FROM ENVIRONMENT
+                   "PROFESSORES_RELATORIO"
+               ON EXCEPTION
+                   MOVE "PROFESSORES-RELATORIO.DATA"
+                       TO WS-ARQ-RELATORIO
+           END-ACCEPT.
+
        ABRIR-ARQUIVO.
-           OPEN I-O ARQ-PROFESSOR.
+           OPEN I-O ARQ-PROFESSOR
            IF WS-STATUS = "35"
                OPEN OUTPUT ARQ-PROFESSOR
                CLOSE ARQ-PROFESSOR
-               OPEN I-O ARQ-PROFESSOR.
-       
+               OPEN I-O ARQ-PROFESSOR
+           END-IF
+           IF WS-STATUS NOT = "00"
+               DISPLAY "Erro ao abrir arquivo! Status: " WS-STATUS
+           END-IF.
+
        FECHAR-ARQUIVO.
-           CLOSE ARQ-PROFESSOR.
+           CLOSE ARQ-PROFESSOR
+           IF WS-STATUS NOT = "00"
+               DISPLAY "Erro ao fechar arquivo! Status: " WS-STATUS
+           END-IF.
 
        CADASTRAR.
            DISPLAY "--------------------------------".
@@ -74,14 +171,29 @@
            ACCEPT WS-MATRICULA.
            DISPLAY "Nome: ".
            ACCEPT WS-NOME
+           DISPLAY "Departamento: ".
+           ACCEPT WS-DEPARTAMENTO.
+           DISPLAY "Carga Horária (horas/semana): ".
+           ACCEPT WS-CARGA-HORARIA.
+           DISPLAY "Tipo de Contrato: ".
+           ACCEPT WS-TIPO-CONTRATO.
 
            MOVE WS-MATRICULA TO PRO-MATRICULA.
            MOVE WS-NOME TO PRO-NOME.
+           MOVE WS-DEPARTAMENTO TO PRO-DEPARTAMENTO.
+           MOVE WS-CARGA-HORARIA TO PRO-CARGA-HORARIA.
+           MOVE WS-TIPO-CONTRATO TO PRO-TIPO-CONTRATO.
+           MOVE "S" TO PRO-ATIVO.
 
            PERFORM ABRIR-ARQUIVO.
            WRITE REG-PROFESSOR
                INVALID KEY
-                   DISPLAY "Erro: Matrícula já existe!".
+                   DISPLAY "Erro: Matrícula já existe! Status: "
+                      WS-STATUS
+               NOT INVALID KEY
+                   DISPLAY "Professor cadastrado com sucesso!"
+                   ADD 1 TO WS-TOTAL-OPERACOES
+           END-WRITE.
            PERFORM FECHAR-ARQUIVO.
            PERFORM INICIO.
 
@@ -89,24 +201,76 @@
            DISPLAY "--------------------------------".
            DISPLAY "Listar Professor".
            DISPLAY "--------------------------------".
-      
+           DISPLAY "Gerar relatório em arquivo (S/N)? ".
+           ACCEPT WS-GERAR-RELATORIO.
+
            PERFORM ABRIR-ARQUIVO.
-           MOVE "00" TO WS-STATUS.
+           IF WS-GERAR-RELATORIO = "S"
+               PERFORM ABRIR-RELATORIO
+           END-IF.
 
            PERFORM UNTIL WS-STATUS = "10"
                READ ARQ-PROFESSOR NEXT RECORD
                    AT END
-                       MOVE "10" TO WS-STATUS
+                       CONTINUE
                    NOT AT END
-                       DISPLAY "Matrícula: " PRO-MATRICULA
-                       DISPLAY "Nome:" PRO-NOME
-                       DISPLAY "--------------------------------"
+                       IF PRO-ATIVO NOT = "N"
+                           DISPLAY "Matrícula: " PRO-MATRICULA
+                           DISPLAY "Nome:" PRO-NOME
+                           DISPLAY "Departamento: " PRO-DEPARTAMENTO
+                           DISPLAY "Carga Horária: " PRO-CARGA-HORARIA
+                           DISPLAY "Tipo de Contrato: "
+                              PRO-TIPO-CONTRATO
+                           DISPLAY "--------------------------------"
+                           IF WS-GERAR-RELATORIO = "S"
+                               PERFORM ESCREVER-LINHA-RELATORIO
+                           END-IF
+                       END-IF
                END-READ
            END-PERFORM.
 
+           IF WS-GERAR-RELATORIO = "S"
+               PERFORM FECHAR-RELATORIO
+           END-IF.
            PERFORM FECHAR-ARQUIVO.
            PERFORM INICIO.
-           
+
+       ABRIR-RELATORIO.
+           MOVE 1 TO WS-NUM-PAGINA.
+           OPEN OUTPUT ARQ-RELATORIO.
+           PERFORM ESCREVER-CABECALHO-RELATORIO.
+
+       ESCREVER-CABECALHO-RELATORIO.
+           ACCEPT WS-DATA-RELATORIO FROM DATE YYYYMMDD.
+           MOVE WS-NUM-PAGINA TO WS-NUM-PAGINA-ED.
+           MOVE SPACES TO REGISTRO-RELATORIO.
+           STRING "Relatório de Professores  Data: " WS-DATA-RELATORIO
+                   "  Página: " WS-NUM-PAGINA-ED
+               DELIMITED BY SIZE INTO REGISTRO-RELATORIO
+           END-STRING.
+           WRITE REGISTRO-RELATORIO.
+           MOVE "Matricula Nome            Departamento  Carga Contrato"
+             TO REGISTRO-RELATORIO.
+           WRITE REGISTRO-RELATORIO.
+           MOVE 0 TO WS-LINHAS-PAGINA.
+
+       ESCREVER-LINHA-RELATORIO.
+           IF WS-LINHAS-PAGINA >= 20
+               ADD 1 TO WS-NUM-PAGINA
+               PERFORM ESCREVER-CABECALHO-RELATORIO
+           END-IF.
+           MOVE SPACES TO REGISTRO-RELATORIO.
+           STRING PRO-MATRICULA " " PRO-NOME " " PRO-DEPARTAMENTO " "
+                   PRO-CARGA-HORARIA " " PRO-TIPO-CONTRATO
+               DELIMITED BY SIZE INTO REGISTRO-RELATORIO
+           END-STRING.
+           WRITE REGISTRO-RELATORIO.
+           ADD 1 TO WS-LINHAS-PAGINA.
+
+       FECHAR-RELATORIO.
+           CLOSE ARQ-RELATORIO.
+           DISPLAY "Relatório gravado em: " WS-ARQ-RELATORIO.
+
        MODIFICAR.
            DISPLAY "--------------------------------".
            DISPLAY "Modificar Professor".
@@ -118,17 +282,74 @@
            MOVE WS-MATRICULA TO PRO-MATRICULA.
            READ ARQ-PROFESSOR KEY IS PRO-MATRICULA
                INVALID KEY
-                   DISPLAY "Matrícula não encontrada!"
+                   DISPLAY "Matrícula não encontrada! Status: "
+                      WS-STATUS
                NOT INVALID KEY
                    DISPLAY "Novo nome:"
                    ACCEPT WS-NOME
+                   DISPLAY "Novo departamento:"
+                   ACCEPT WS-DEPARTAMENTO
+                   DISPLAY "Nova carga horária:"
+                   ACCEPT WS-CARGA-HORARIA
+                   DISPLAY "Novo tipo de contrato:"
+                   ACCEPT WS-TIPO-CONTRATO
                    MOVE WS-NOME TO PRO-NOME
+                   MOVE WS-DEPARTAMENTO TO PRO-DEPARTAMENTO
+                   MOVE WS-CARGA-HORARIA TO PRO-CARGA-HORARIA
+                   MOVE WS-TIPO-CONTRATO TO PRO-TIPO-CONTRATO
                    REWRITE REG-PROFESSOR
-                       DISPLAY "Registro atualizado!".
-            
+                       INVALID KEY
+                           DISPLAY "Erro ao atualizar! Status: "
+                              WS-STATUS
+                       NOT INVALID KEY
+                           DISPLAY "Registro atualizado!"
+                           ADD 1 TO WS-TOTAL-OPERACOES
+                   END-REWRITE
+           END-READ.
+
            PERFORM FECHAR-ARQUIVO.
            PERFORM INICIO.
 
+       BUSCAR-POR-NOME.
+           DISPLAY "--------------------------------".
+           DISPLAY "Buscar Professor por Nome".
+           DISPLAY "--------------------------------".
+           DISPLAY "Nome: ".
+           ACCEPT WS-NOME-BUSCA.
+
+           PERFORM ABRIR-ARQUIVO
+           MOVE "N" TO WS-FIM-BUSCA
+           MOVE WS-NOME-BUSCA TO PRO-NOME
+           START ARQ-PROFESSOR KEY IS = PRO-NOME
+               INVALID KEY
+                   DISPLAY "Nenhum professor encontrado com esse nome!"
+                   MOVE "S" TO WS-FIM-BUSCA
+           END-START
+           PERFORM EXIBIR-POR-NOME UNTIL WS-FIM-BUSCA = "S".
+
+           PERFORM FECHAR-ARQUIVO.
+           PERFORM INICIO.
+
+       EXIBIR-POR-NOME.
+           READ ARQ-PROFESSOR NEXT RECORD
+               AT END
+                   MOVE "S" TO WS-FIM-BUSCA
+               NOT AT END
+                   IF PRO-NOME NOT = WS-NOME-BUSCA
+                       MOVE "S" TO WS-FIM-BUSCA
+                   ELSE
+                       IF PRO-ATIVO NOT = "N"
+                           DISPLAY "Matrícula: " PRO-MATRICULA
+                           DISPLAY "Nome:" PRO-NOME
+                           DISPLAY "Departamento: " PRO-DEPARTAMENTO
+                           DISPLAY "Carga Horária: " PRO-CARGA-HORARIA
+                           DISPLAY "Tipo de Contrato: "
+                              PRO-TIPO-CONTRATO
+                           DISPLAY "--------------------------------"
+                       END-IF
+                   END-IF
+           END-READ.
+
        EXCLUIR.
            DISPLAY "--------------------------------".
            DISPLAY "Eliminar Professor".
@@ -140,11 +361,98 @@
            MOVE WS-MATRICULA TO PRO-MATRICULA.
            READ ARQ-PROFESSOR KEY IS PRO-MATRICULA
                INVALID KEY
-                   DISPLAY "Matrícula não encontrada!"
+                   DISPLAY "Matrícula não encontrada! Status: "
+                      WS-STATUS
+               NOT INVALID KEY
+                   IF PRO-ATIVO = "N"
+                       DISPLAY "Professor já está excluído!"
+                   ELSE
+                       DISPLAY "Matrícula: " PRO-MATRICULA
+                       DISPLAY "Nome:" PRO-NOME
+                       DISPLAY "Departamento: " PRO-DEPARTAMENTO
+                       DISPLAY "Carga Horária: " PRO-CARGA-HORARIA
+                       DISPLAY "Tipo de Contrato: " PRO-TIPO-CONTRATO
+                       DISPLAY "Confirma a exclusão? (S/N): "
+                       ACCEPT WS-CONFIRMA
+                       IF WS-CONFIRMA = "S" OR WS-CONFIRMA = "s"
+                           MOVE "EXCLUSAO" TO WS-ACAO-AUDITORIA
+                           PERFORM GRAVAR-AUDITORIA
+                           MOVE "N" TO PRO-ATIVO
+                           REWRITE REG-PROFESSOR
+                               INVALID KEY
+                                   DISPLAY "Erro ao excluir! Status: "
+                                      WS-STATUS
+                               NOT INVALID KEY
+                                   DISPLAY "Registro excluído!"
+                                   ADD 1 TO WS-TOTAL-OPERACOES
+                           END-REWRITE
+                       ELSE
+                           DISPLAY "Exclusão cancelada."
+                       END-IF
+                   END-IF
+           END-READ.
+
+           PERFORM FECHAR-ARQUIVO.
+           PERFORM INICIO.
+
+       REATIVAR.
+           DISPLAY "--------------------------------".
+           DISPLAY "Reativar Professor".
+           DISPLAY "--------------------------------".
+           DISPLAY "Informe a Matrícula: ".
+           ACCEPT WS-MATRICULA.
+
+           PERFORM ABRIR-ARQUIVO
+           MOVE WS-MATRICULA TO PRO-MATRICULA.
+           READ ARQ-PROFESSOR KEY IS PRO-MATRICULA
+               INVALID KEY
+                   DISPLAY "Matrícula não encontrada! Status: "
+                      WS-STATUS
                NOT INVALID KEY
-                   DELETE ARQ-PROFESSOR
-                       DISPLAY "Registro atualizado!".
-            
+                   IF PRO-ATIVO NOT = "N"
+                       DISPLAY "Professor já está ativo!"
+                   ELSE
+                       DISPLAY "Matrícula: " PRO-MATRICULA
+                       DISPLAY "Nome:" PRO-NOME
+                       DISPLAY "Departamento: " PRO-DEPARTAMENTO
+                       DISPLAY "Carga Horária: " PRO-CARGA-HORARIA
+                       DISPLAY "Tipo de Contrato: " PRO-TIPO-CONTRATO
+                       DISPLAY "Confirma a reativação? (S/N): "
+                       ACCEPT WS-CONFIRMA
+                       IF WS-CONFIRMA = "S" OR WS-CONFIRMA = "s"
+                           MOVE "REATIVA" TO WS-ACAO-AUDITORIA
+                           PERFORM GRAVAR-AUDITORIA
+                           MOVE "S" TO PRO-ATIVO
+                           REWRITE REG-PROFESSOR
+                               INVALID KEY
+                                   DISPLAY "Erro ao reativar! Status: "
+                                      WS-STATUS
+                               NOT INVALID KEY
+                                   DISPLAY "Professor reativado!"
+                                   ADD 1 TO WS-TOTAL-OPERACOES
+                           END-REWRITE
+                       ELSE
+                           DISPLAY "Reativação cancelada."
+                       END-IF
+                   END-IF
+           END-READ.
+
            PERFORM FECHAR-ARQUIVO.
-           PERFORM INICIO.   
-                   
\ No newline at end of file
+           PERFORM INICIO.
+
+       GRAVAR-AUDITORIA.
+           OPEN EXTEND ARQ-AUDITORIA
+           IF WS-STATUS-AUDITORIA = "35"
+               OPEN OUTPUT ARQ-AUDITORIA
+           END-IF
+           MOVE PRO-MATRICULA TO AUD-MATRICULA
+           MOVE PRO-NOME TO AUD-NOME
+           MOVE PRO-DEPARTAMENTO TO AUD-DEPARTAMENTO
+           MOVE PRO-CARGA-HORARIA TO AUD-CARGA-HORARIA
+           MOVE PRO-TIPO-CONTRATO TO AUD-TIPO-CONTRATO
+           MOVE WS-ACAO-AUDITORIA TO AUD-ACAO
+           ACCEPT AUD-DATA FROM DATE YYYYMMDD
+           WRITE REGISTRO-AUDITORIA
+           CLOSE ARQ-AUDITORIA.
+
+       COPY JOBLOGPD.
