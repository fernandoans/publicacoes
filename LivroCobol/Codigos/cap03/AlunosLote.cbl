@@ -0,0 +1,125 @@
+       IDENTIFICATION DIVISION.
+           PROGRAM-ID. AlunosLote.
+           AUTHOR. Fernando Anselmo.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-TRANSACOES ASSIGN TO WS-ARQ-TRANSACOES
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT ARQUIVO-ALUNOS ASSIGN TO WS-ARQ-ALUNOS
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           COPY JOBLOGSL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQ-TRANSACOES.
+       01 LINHA-TRANSACAO      PIC X(100).
+
+       FD ARQUIVO-ALUNOS.
+       01 REGISTRO-ALUNO.
+           COPY ALUNO-NOTAS.
+
+       COPY JOBLOGFD.
+
+       WORKING-STORAGE SECTION.
+       COPY JOBLOGWS.
+
+       01 WS-ARQ-TRANSACOES PIC X(40) VALUE "alunos-transacoes.csv".
+       01 WS-ARQ-ALUNOS     PIC X(40) VALUE "alunos.data".
+
+       01 WS-FIM-ARQ        PIC X VALUE "N".
+
+       01 WS-NOME-ALUNO     PIC X(20).
+       01 WS-NOTA-1         PIC 9(3)V9(2).
+       01 WS-NOTA-2         PIC 9(3)V9(2).
+       01 WS-NOTA-3         PIC 9(3)V9(2).
+       01 WS-NOTA-4         PIC 9(3)V9(2).
+       01 WS-MEDIA          PIC 9(3)V9(2).
+       01 WS-RESULTADO      PIC X(20).
+       01 WS-TOTAL-ALUNOS   PIC 9(05) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       INICIO.
+           PERFORM DEFINIR-ARQUIVOS.
+           DISPLAY "============================".
+           DISPLAY "Cadastro de Alunos e Notas em Lote".
+           DISPLAY "============================".
+           MOVE "AlunosLote" TO WS-JOBLOG-PROGRAMA.
+           MOVE "INICIO" TO WS-JOBLOG-EVENTO.
+           PERFORM GRAVAR-JOBLOG.
+
+           OPEN INPUT ARQ-TRANSACOES.
+           OPEN OUTPUT ARQUIVO-ALUNOS.
+           PERFORM PROCESSAR-TRANSACOES.
+           CLOSE ARQ-TRANSACOES.
+           CLOSE ARQUIVO-ALUNOS.
+
+           DISPLAY "==================================================".
+           DISPLAY "Processo Finalizado. Arquivo '" WS-ARQ-ALUNOS
+               "' criado.".
+           DISPLAY "==================================================".
+
+           MOVE WS-TOTAL-ALUNOS TO WS-JOBLOG-QTD-REGISTROS.
+           MOVE "FIM" TO WS-JOBLOG-EVENTO.
+           PERFORM GRAVAR-JOBLOG.
+           STOP RUN.
+
+       DEFINIR-ARQUIVOS.
+           ACCEPT WS-ARQ-TRANSACOES FROM ENVIRONMENT
+                   "ALUNOS_TRANSACOES"
+               ON EXCEPTION
+                   MOVE "alunos-transacoes.csv" TO WS-ARQ-TRANSACOES
+           END-ACCEPT.
+           ACCEPT WS-ARQ-ALUNOS FROM ENVIRONMENT "ALUNOS_DATA"
+               ON EXCEPTION
+                   MOVE "alunos.data" TO WS-ARQ-ALUNOS
+           END-ACCEPT.
+
+       PROCESSAR-TRANSACOES.
+           PERFORM UNTIL WS-FIM-ARQ = "S"
+               PERFORM LER-TRANSACAO
+               IF WS-FIM-ARQ NOT = "S"
+                   PERFORM SEPARAR-TRANSACAO
+                   PERFORM CALCULAR-MEDIA
+                   PERFORM GRAVAR-ARQUIVO
+               END-IF
+           END-PERFORM.
+
+       LER-TRANSACAO.
+           READ ARQ-TRANSACOES INTO LINHA-TRANSACAO
+               AT END
+                   MOVE "S" TO WS-FIM-ARQ
+               NOT AT END
+                   CONTINUE
+           END-READ.
+
+       SEPARAR-TRANSACAO.
+           UNSTRING LINHA-TRANSACAO DELIMITED BY ";"
+               INTO WS-NOME-ALUNO WS-NOTA-1 WS-NOTA-2
+                   WS-NOTA-3 WS-NOTA-4
+           END-UNSTRING.
+
+       CALCULAR-MEDIA.
+           COMPUTE WS-MEDIA = (WS-NOTA-1 * 0.20) + (WS-NOTA-2 * 0.20)
+               + (WS-NOTA-3 * 0.30) + (WS-NOTA-4 * 0.30).
+           IF WS-MEDIA >= 5.00
+               MOVE "Aprovado" TO WS-RESULTADO
+           ELSE
+               MOVE "Reprovado" TO WS-RESULTADO
+           END-IF.
+
+       GRAVAR-ARQUIVO.
+           MOVE WS-NOME-ALUNO TO NOME-ALUNO.
+           MOVE WS-NOTA-1 TO NOTA-1.
+           MOVE WS-NOTA-2 TO NOTA-2.
+           MOVE WS-NOTA-3 TO NOTA-3.
+           MOVE WS-NOTA-4 TO NOTA-4.
+           MOVE WS-MEDIA TO MEDIA.
+           MOVE WS-RESULTADO TO RESULTADO.
+           WRITE REGISTRO-ALUNO.
+           ADD 1 TO WS-TOTAL-ALUNOS.
+
+       COPY JOBLOGPD.
