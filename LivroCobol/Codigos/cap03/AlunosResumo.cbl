@@ -0,0 +1,150 @@
+       IDENTIFICATION DIVISION.
+           PROGRAM-ID. AlunosResumo.
+           AUTHOR. Fernando Anselmo.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQUIVO-ALUNOS ASSIGN TO WS-ARQ-ALUNOS
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           COPY JOBLOGSL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQUIVO-ALUNOS.
+       01 REGISTRO-ALUNO.
+           COPY ALUNO-NOTAS.
+
+       COPY JOBLOGFD.
+
+       WORKING-STORAGE SECTION.
+       COPY JOBLOGWS.
+
+       01 WS-ARQ-ALUNOS             PIC X(40) VALUE "alunos.data".
+
+       01 WS-FIM-ARQ                PIC X VALUE "N".
+
+       01 CONTADORES-TURMA.
+           05 WS-TOTAL-ALUNOS       PIC 9(5) VALUE 0.
+           05 WS-TOTAL-APROVADOS    PIC 9(5) VALUE 0.
+           05 WS-TOTAL-REPROVADOS   PIC 9(5) VALUE 0.
+           05 WS-SOMA-MEDIAS        PIC 9(7)V9(2) VALUE 0.
+
+       01 WS-MEDIA-TURMA            PIC 9(3)V9(2) VALUE 0.
+
+       01 HISTOGRAMA-NOTAS.
+           05 HIST-FAIXA-0-2        PIC 9(5) VALUE 0.
+           05 HIST-FAIXA-3-4        PIC 9(5) VALUE 0.
+           05 HIST-FAIXA-5-6        PIC 9(5) VALUE 0.
+           05 HIST-FAIXA-7-8        PIC 9(5) VALUE 0.
+           05 HIST-FAIXA-9-10       PIC 9(5) VALUE 0.
+
+       01 CONTADORES-TURMA-EDITADOS.
+           05 WS-TOTAL-ALUNOS-ED      PIC ZZZZ9.
+           05 WS-TOTAL-APROVADOS-ED   PIC ZZZZ9.
+           05 WS-TOTAL-REPROVADOS-ED  PIC ZZZZ9.
+           05 WS-MEDIA-TURMA-ED       PIC ZZ9.99.
+           05 HIST-FAIXA-0-2-ED       PIC ZZZZ9.
+           05 HIST-FAIXA-3-4-ED       PIC ZZZZ9.
+           05 HIST-FAIXA-5-6-ED       PIC ZZZZ9.
+           05 HIST-FAIXA-7-8-ED       PIC ZZZZ9.
+           05 HIST-FAIXA-9-10-ED      PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+       INICIO.
+           PERFORM DEFINIR-ARQUIVOS.
+           DISPLAY "============================================".
+           DISPLAY "Resumo da Turma".
+           DISPLAY "============================================".
+           MOVE "AlunosResumo" TO WS-JOBLOG-PROGRAMA.
+           MOVE "INICIO" TO WS-JOBLOG-EVENTO.
+           PERFORM GRAVAR-JOBLOG.
+
+           OPEN INPUT ARQUIVO-ALUNOS.
+           PERFORM PROCESSAR-ALUNOS.
+           CLOSE ARQUIVO-ALUNOS.
+           PERFORM EXIBIR-RESUMO.
+
+           MOVE WS-TOTAL-ALUNOS TO WS-JOBLOG-QTD-REGISTROS.
+           MOVE "FIM" TO WS-JOBLOG-EVENTO.
+           PERFORM GRAVAR-JOBLOG.
+           STOP RUN.
+
+       DEFINIR-ARQUIVOS.
+           ACCEPT WS-ARQ-ALUNOS FROM ENVIRONMENT "ALUNOS_DATA"
+               ON EXCEPTION
+                   MOVE "alunos.data" TO WS-ARQ-ALUNOS
+           END-ACCEPT.
+
+       PROCESSAR-ALUNOS.
+           PERFORM UNTIL WS-FIM-ARQ = "S"
+               PERFORM LER-ALUNO
+               IF WS-FIM-ARQ NOT = "S"
+                   PERFORM ACUMULAR-ESTATISTICAS
+                   PERFORM CLASSIFICAR-FAIXA
+               END-IF
+           END-PERFORM.
+
+       LER-ALUNO.
+           READ ARQUIVO-ALUNOS
+               AT END
+                   MOVE "S" TO WS-FIM-ARQ
+               NOT AT END
+                   CONTINUE
+           END-READ.
+
+       ACUMULAR-ESTATISTICAS.
+           ADD 1 TO WS-TOTAL-ALUNOS.
+           ADD MEDIA TO WS-SOMA-MEDIAS.
+           IF RESULTADO = "Aprovado"
+               ADD 1 TO WS-TOTAL-APROVADOS
+           ELSE
+               ADD 1 TO WS-TOTAL-REPROVADOS
+           END-IF.
+
+       CLASSIFICAR-FAIXA.
+           EVALUATE TRUE
+               WHEN MEDIA < 3.00
+                   ADD 1 TO HIST-FAIXA-0-2
+               WHEN MEDIA < 5.00
+                   ADD 1 TO HIST-FAIXA-3-4
+               WHEN MEDIA < 7.00
+                   ADD 1 TO HIST-FAIXA-5-6
+               WHEN MEDIA < 9.00
+                   ADD 1 TO HIST-FAIXA-7-8
+               WHEN OTHER
+                   ADD 1 TO HIST-FAIXA-9-10
+           END-EVALUATE.
+
+       EXIBIR-RESUMO.
+           IF WS-TOTAL-ALUNOS > 0
+               COMPUTE WS-MEDIA-TURMA
+                   = WS-SOMA-MEDIAS / WS-TOTAL-ALUNOS
+           END-IF.
+
+           MOVE WS-TOTAL-ALUNOS TO WS-TOTAL-ALUNOS-ED.
+           MOVE WS-TOTAL-APROVADOS TO WS-TOTAL-APROVADOS-ED.
+           MOVE WS-TOTAL-REPROVADOS TO WS-TOTAL-REPROVADOS-ED.
+           MOVE WS-MEDIA-TURMA TO WS-MEDIA-TURMA-ED.
+           MOVE HIST-FAIXA-0-2 TO HIST-FAIXA-0-2-ED.
+           MOVE HIST-FAIXA-3-4 TO HIST-FAIXA-3-4-ED.
+           MOVE HIST-FAIXA-5-6 TO HIST-FAIXA-5-6-ED.
+           MOVE HIST-FAIXA-7-8 TO HIST-FAIXA-7-8-ED.
+           MOVE HIST-FAIXA-9-10 TO HIST-FAIXA-9-10-ED.
+
+           DISPLAY "============================================".
+           DISPLAY " Total de Alunos.....: " WS-TOTAL-ALUNOS-ED.
+           DISPLAY " Total de Aprovados..: " WS-TOTAL-APROVADOS-ED.
+           DISPLAY " Total de Reprovados.: " WS-TOTAL-REPROVADOS-ED.
+           DISPLAY " Media da Turma......: " WS-MEDIA-TURMA-ED.
+           DISPLAY "--------------------------------------------".
+           DISPLAY " Distribuicao de Notas:".
+           DISPLAY "  0.00 a 2.99.: " HIST-FAIXA-0-2-ED.
+           DISPLAY "  3.00 a 4.99.: " HIST-FAIXA-3-4-ED.
+           DISPLAY "  5.00 a 6.99.: " HIST-FAIXA-5-6-ED.
+           DISPLAY "  7.00 a 8.99.: " HIST-FAIXA-7-8-ED.
+           DISPLAY "  9.00 a 10.0.: " HIST-FAIXA-9-10-ED.
+           DISPLAY "============================================".
+
+       COPY JOBLOGPD.
