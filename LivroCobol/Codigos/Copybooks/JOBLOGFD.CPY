@@ -0,0 +1,3 @@
+      * Registro do log central de execucao.
+       FD ARQ-JOBLOG.
+       01 REGISTRO-JOBLOG          PIC X(120).
