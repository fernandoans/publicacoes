@@ -0,0 +1,34 @@
+      * Grava uma linha no log central de execucao (JOBLOG.DATA).
+      * Espera WS-JOBLOG-PROGRAMA e WS-JOBLOG-EVENTO ja preenchidos.
+       GRAVAR-JOBLOG.
+           ACCEPT WS-ARQ-JOBLOG FROM ENVIRONMENT "JOBLOG_DATA"
+               ON EXCEPTION
+                   MOVE "JOBLOG.DATA" TO WS-ARQ-JOBLOG
+           END-ACCEPT.
+           ACCEPT WS-JOBLOG-DATA FROM DATE YYYYMMDD.
+           ACCEPT WS-JOBLOG-HORA FROM TIME.
+
+           OPEN EXTEND ARQ-JOBLOG.
+           IF WS-STATUS-JOBLOG = "35"
+               OPEN OUTPUT ARQ-JOBLOG
+           END-IF.
+
+           MOVE SPACES TO REGISTRO-JOBLOG.
+           STRING WS-JOBLOG-ANO DELIMITED BY SIZE
+               "-" DELIMITED BY SIZE
+               WS-JOBLOG-MES DELIMITED BY SIZE
+               "-" DELIMITED BY SIZE
+               WS-JOBLOG-DIA DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               WS-JOBLOG-HORA DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               WS-JOBLOG-PROGRAMA DELIMITED BY SPACE
+               " " DELIMITED BY SIZE
+               WS-JOBLOG-EVENTO DELIMITED BY SIZE
+               " Registros: " DELIMITED BY SIZE
+               WS-JOBLOG-QTD-REGISTROS DELIMITED BY SIZE
+               INTO REGISTRO-JOBLOG
+           END-STRING.
+
+           WRITE REGISTRO-JOBLOG.
+           CLOSE ARQ-JOBLOG.
