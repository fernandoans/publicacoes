@@ -0,0 +1,15 @@
+      * Layout comum do registro de funcionario (FUNCIONARIOS.DATA),
+      * compartilhado por ContagemFuncionarios2 (Funcionarios2.cbl),
+      * FolhaPagamento.cbl e ReconciliaStaff.cbl.
+           88 FINALREGISTRO VALUE HIGH-VALUES.
+           05 MATRICULA-FUNCIONARIO   PIC 9(5).
+           05 NOME-FUNCIONARIO.
+               10 PRIMEIRO-NOME       PIC X(20).
+               10 ULTIMO-NOME         PIC X(20).
+           05 GENERO                  PIC X(1).
+           05 DATA-ADMISSAO.
+               10 ADMISSAO-AAAA       PIC 9(4).
+               10 ADMISSAO-MM         PIC 9(2).
+               10 ADMISSAO-DD         PIC 9(2).
+           05 CODIGO-DEPARTAMENTO     PIC X(4).
+           05 SALARIO-FUNCIONARIO     PIC 9(7)V9(2).
