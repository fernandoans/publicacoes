@@ -0,0 +1,12 @@
+      * Campos de apoio para gravacao no log central de execucao.
+       01 WS-ARQ-JOBLOG            PIC X(40)
+           VALUE "JOBLOG.DATA".
+       01 WS-STATUS-JOBLOG         PIC X(02).
+       01 WS-JOBLOG-DATA.
+           05 WS-JOBLOG-ANO        PIC 9(04).
+           05 WS-JOBLOG-MES        PIC 9(02).
+           05 WS-JOBLOG-DIA        PIC 9(02).
+       01 WS-JOBLOG-HORA           PIC 9(08).
+       01 WS-JOBLOG-PROGRAMA       PIC X(24).
+       01 WS-JOBLOG-EVENTO         PIC X(40).
+       01 WS-JOBLOG-QTD-REGISTROS  PIC 9(07) VALUE 0.
