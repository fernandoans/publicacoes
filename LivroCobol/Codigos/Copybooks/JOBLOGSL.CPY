@@ -0,0 +1,4 @@
+      * Arquivo central de log de execucao dos programas batch.
+           SELECT ARQ-JOBLOG ASSIGN TO WS-ARQ-JOBLOG
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-JOBLOG.
