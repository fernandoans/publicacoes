@@ -0,0 +1,11 @@
+      * Layout comum do registro de aluno (alunos.data): nome e as
+      * quatro notas ponderadas com a media e o resultado calculados,
+      * compartilhado por Alunos.cbl, AlunosLote.cbl,
+      * AlunosRecuperacao.cbl e AlunosResumo.cbl.
+           05 NOME-ALUNO    PIC X(20).
+           05 NOTA-1        PIC 9(3)V9(2).
+           05 NOTA-2        PIC 9(3)V9(2).
+           05 NOTA-3        PIC 9(3)V9(2).
+           05 NOTA-4        PIC 9(3)V9(2).
+           05 MEDIA         PIC 9(3)V9(2).
+           05 RESULTADO     PIC X(10).
