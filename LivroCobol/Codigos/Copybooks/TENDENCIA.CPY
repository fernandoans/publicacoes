@@ -0,0 +1,8 @@
+      * Layout comum do registro de tendencia de headcount, gravado por
+      * ContagemFuncionarios2 (Funcionarios2.cbl) e lido pelo programa
+      * de relatorio de evolucao TendenciaFuncionarios.cbl.
+           05 TEND-PERIODO           PIC X(6).
+           05 TEND-TOTAL-HOMENS      PIC 9(5).
+           05 TEND-TOTAL-MULHERES    PIC 9(5).
+           05 TEND-TOTAL-OUTROS      PIC 9(5).
+           05 TEND-TOTAL-GERAL       PIC 9(6).
