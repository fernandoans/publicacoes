@@ -5,15 +5,29 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT ARQ-TEXTO ASSIGN TO "alunos.csv"
+           SELECT ARQ-TEXTO ASSIGN TO WS-ARQ-TEXTO
                ORGANIZATION IS LINE SEQUENTIAL.
 
-           SELECT ARQ-INDEXADO ASSIGN TO "alunos.idx"
+           SELECT ARQ-INDEXADO ASSIGN TO WS-ARQ-INDEXADO
                ORGANIZATION IS INDEXED
                ACCESS MODE IS DYNAMIC
                RECORD KEY IS ALU-MATRICULA
                FILE STATUS IS WS-STATUS.
 
+           SELECT ARQ-REJEITADOS ASSIGN TO WS-ARQ-REJEITADOS
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT ARQ-CAPACIDADE ASSIGN TO WS-ARQ-CAPACIDADE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CAP-CURSO
+               FILE STATUS IS WS-STATUS-CAPACIDADE.
+
+           SELECT ARQ-ESPERA ASSIGN TO WS-ARQ-ESPERA
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           COPY JOBLOGSL.
+
        DATA DIVISION.
        FILE SECTION.
 
@@ -22,27 +36,102 @@
 
        FD ARQ-INDEXADO.
        01 REGISTRO-INDEXADO.
-           05 ALU-MATRICULA    PIC X(8).
-           05 ALU-NOME         PIC X(30).
-           05 ALU-CURSO        PIC X(20).
-           05 ALU-DATA-INICIO  PIC X(10).
+           COPY ALUNO.
+
+       FD ARQ-REJEITADOS.
+       01 REGISTRO-REJEITADO PIC X(120).
+
+       FD ARQ-CAPACIDADE.
+       01 REG-CAPACIDADE.
+           05 CAP-CURSO             PIC X(20).
+           05 CAP-VAGAS-MAXIMAS     PIC 9(5).
+           05 CAP-VAGAS-OCUPADAS    PIC 9(5).
+
+       FD ARQ-ESPERA.
+       01 REGISTRO-ESPERA PIC X(120).
+
+       COPY JOBLOGFD.
 
        WORKING-STORAGE SECTION.
+       COPY JOBLOGWS.
+
+       01 WS-ARQ-TEXTO     PIC X(40) VALUE "alunos.csv".
+       01 WS-ARQ-INDEXADO  PIC X(40) VALUE "alunos.idx".
+       01 WS-ARQ-REJEITADOS PIC X(40) VALUE "alunos-rejeitados.csv".
+       01 WS-ARQ-CAPACIDADE PIC X(40) VALUE "cursos-capacidade.idx".
+       01 WS-ARQ-ESPERA    PIC X(40) VALUE "alunos-espera.csv".
+
        01 WS-STATUS   PIC X(2) VALUE "00".
+       01 WS-STATUS-CAPACIDADE PIC X(2) VALUE "00".
        01 WS-FIM-ARQ  PIC X(1) VALUE "N".
 
+       01 WS-CAPACIDADE-CONFIGURADA  PIC X(1) VALUE "N".
+           88 CAPACIDADE-CONFIGURADA     VALUE "S".
+       01 WS-CAPACIDADE-DISPONIVEL   PIC X(1) VALUE "S".
+           88 CAPACIDADE-DISPONIVEL      VALUE "S".
+           88 CAPACIDADE-INDISPONIVEL    VALUE "N".
+
        01 WS-DELIMITADOR  PIC X VALUE ";".
-       01 WS-POS          PIC 9(2).
+       01 WS-PONTEIRO     PIC 9(3).
 
        01 WS-MATRICULA    PIC X(8).
        01 WS-NOME         PIC X(30).
        01 WS-CURSO        PIC X(20).
        01 WS-DATA-INICIO  PIC X(10).
 
+       01 WS-QTD-CAMPOS-LIDOS  PIC 9(2) VALUE 0.
+       01 WS-LINHA-VALIDA      PIC X(1) VALUE "S".
+           88 LINHA-VALIDA         VALUE "S".
+           88 LINHA-INVALIDA       VALUE "N".
+
+       01 WS-TOTAL-IMPORTADOS  PIC 9(5) VALUE 0.
+       01 WS-TOTAL-REJEITADOS  PIC 9(5) VALUE 0.
+       01 WS-TOTAL-ATUALIZADOS PIC 9(5) VALUE 0.
+       01 WS-TOTAL-ESPERA      PIC 9(5) VALUE 0.
+
+       01 WS-MOTIVO-REJEICAO   PIC X(40).
+
+       01 WS-DATA-VALIDA       PIC X(1).
+           88 DATA-VALIDA          VALUE "S".
+           88 DATA-INVALIDA        VALUE "N".
+       01 WS-ANO-DATA          PIC 9(4).
+       01 WS-MES-DATA          PIC 9(2).
+       01 WS-DIA-DATA          PIC 9(2).
+       01 WS-ULTIMO-DIA-MES    PIC 9(2).
+       01 WS-ANO-BISSEXTO      PIC X(1).
+           88 ANO-BISSEXTO         VALUE "S".
+       01 WS-QUOCIENTE-BISSEXTO PIC 9(4).
+       01 WS-RESTO-BISSEXTO    PIC 9(4).
+
        PROCEDURE DIVISION.
        INICIO.
+           PERFORM DEFINIR-ARQUIVOS
+
+           MOVE "ImportarAlunos" TO WS-JOBLOG-PROGRAMA
+           MOVE "INICIO" TO WS-JOBLOG-EVENTO
+           PERFORM GRAVAR-JOBLOG
+
+           MOVE 0 TO WS-TOTAL-IMPORTADOS
+           MOVE 0 TO WS-TOTAL-REJEITADOS
+           MOVE 0 TO WS-TOTAL-ATUALIZADOS
+           MOVE 0 TO WS-TOTAL-ESPERA
+
            OPEN INPUT ARQ-TEXTO.
-           OPEN OUTPUT ARQ-INDEXADO.
+           OPEN OUTPUT ARQ-REJEITADOS.
+           OPEN OUTPUT ARQ-ESPERA.
+
+           OPEN I-O ARQ-INDEXADO
+           IF WS-STATUS = "35"
+               OPEN OUTPUT ARQ-INDEXADO
+               CLOSE ARQ-INDEXADO
+               OPEN I-O ARQ-INDEXADO
+           END-IF
+
+           MOVE "N" TO WS-CAPACIDADE-CONFIGURADA
+           OPEN I-O ARQ-CAPACIDADE
+           IF WS-STATUS-CAPACIDADE = "00"
+               SET CAPACIDADE-CONFIGURADA TO TRUE
+           END-IF
 
            PERFORM UNTIL WS-FIM-ARQ = "S"
                READ ARQ-TEXTO INTO REGISTRO-TEXTO
@@ -54,20 +143,275 @@
 
            CLOSE ARQ-TEXTO.
            CLOSE ARQ-INDEXADO.
+           CLOSE ARQ-REJEITADOS.
+           CLOSE ARQ-ESPERA.
+           IF CAPACIDADE-CONFIGURADA
+               CLOSE ARQ-CAPACIDADE
+           END-IF.
+
+           DISPLAY "Importação concluída.".
+           DISPLAY "Alunos gravados......: " WS-TOTAL-IMPORTADOS.
+           DISPLAY "Alunos atualizados....: " WS-TOTAL-ATUALIZADOS.
+           DISPLAY "Registros rejeitados..: " WS-TOTAL-REJEITADOS.
+           DISPLAY "Alunos em espera......: " WS-TOTAL-ESPERA.
+
+           COMPUTE WS-JOBLOG-QTD-REGISTROS = WS-TOTAL-IMPORTADOS
+               + WS-TOTAL-ATUALIZADOS + WS-TOTAL-REJEITADOS
+               + WS-TOTAL-ESPERA.
+           MOVE "FIM" TO WS-JOBLOG-EVENTO.
+           PERFORM GRAVAR-JOBLOG.
+           GOBACK.
 
-           DISPLAY "Importação concluída com sucesso!".
-           STOP RUN.
+       DEFINIR-ARQUIVOS.
+           ACCEPT WS-ARQ-TEXTO FROM ENVIRONMENT "ALUNOS_CSV"
+               ON EXCEPTION
+                   MOVE "alunos.csv" TO WS-ARQ-TEXTO
+           END-ACCEPT.
+           ACCEPT WS-ARQ-INDEXADO FROM ENVIRONMENT "ALUNOS_IDX"
+               ON EXCEPTION
+                   MOVE "alunos.idx" TO WS-ARQ-INDEXADO
+           END-ACCEPT.
+           ACCEPT WS-ARQ-REJEITADOS FROM ENVIRONMENT "ALUNOS_REJEITADOS"
+               ON EXCEPTION
+                   MOVE "alunos-rejeitados.csv" TO WS-ARQ-REJEITADOS
+           END-ACCEPT.
+           ACCEPT WS-ARQ-CAPACIDADE FROM ENVIRONMENT "CURSOS_CAPACIDADE"
+               ON EXCEPTION
+                   MOVE "cursos-capacidade.idx" TO WS-ARQ-CAPACIDADE
+           END-ACCEPT.
+           ACCEPT WS-ARQ-ESPERA FROM ENVIRONMENT "ALUNOS_ESPERA"
+               ON EXCEPTION
+                   MOVE "alunos-espera.csv" TO WS-ARQ-ESPERA
+           END-ACCEPT.
 
        PROCESSAR-REGISTRO.
            MOVE FUNCTION TRIM(REGISTRO-TEXTO) TO REGISTRO-TEXTO.
+           MOVE "S" TO WS-LINHA-VALIDA.
+           MOVE SPACES TO WS-MOTIVO-REJEICAO.
+           MOVE 0 TO WS-QTD-CAMPOS-LIDOS.
+           MOVE 1 TO WS-PONTEIRO.
+           MOVE SPACES TO WS-MATRICULA WS-NOME WS-CURSO WS-DATA-INICIO.
 
            UNSTRING REGISTRO-TEXTO DELIMITED BY WS-DELIMITADOR
-               INTO WS-MATRICULA, WS-NOME, WS-CURSO, WS-DATA-INICIO.
+               INTO WS-MATRICULA, WS-NOME, WS-CURSO, WS-DATA-INICIO
+               WITH POINTER WS-PONTEIRO
+               TALLYING IN WS-QTD-CAMPOS-LIDOS.
 
+           IF WS-PONTEIRO <= LENGTH OF REGISTRO-TEXTO
+               IF FUNCTION TRIM(REGISTRO-TEXTO(WS-PONTEIRO:))
+                       NOT = SPACES
+                   ADD 1 TO WS-QTD-CAMPOS-LIDOS
+               END-IF
+           END-IF
+
+           IF WS-QTD-CAMPOS-LIDOS NOT = 4
+               SET LINHA-INVALIDA TO TRUE
+               MOVE "numero de campos invalido" TO WS-MOTIVO-REJEICAO
+           END-IF
+
+           IF LINHA-VALIDA AND WS-MATRICULA = SPACES
+               SET LINHA-INVALIDA TO TRUE
+               MOVE "matricula em branco" TO WS-MOTIVO-REJEICAO
+           END-IF
+
+           IF LINHA-VALIDA AND WS-NOME = SPACES
+               SET LINHA-INVALIDA TO TRUE
+               MOVE "nome em branco" TO WS-MOTIVO-REJEICAO
+           END-IF
+
+           IF LINHA-VALIDA
+               PERFORM VALIDAR-DATA-INICIO
+               IF DATA-INVALIDA
+                   SET LINHA-INVALIDA TO TRUE
+                   MOVE "data de inicio invalida" TO WS-MOTIVO-REJEICAO
+               END-IF
+           END-IF
+
+           IF LINHA-INVALIDA
+               PERFORM GRAVAR-REJEITADO
+           ELSE
+               PERFORM GRAVAR-OU-ATUALIZAR-ALUNO
+           END-IF.
+
+       VALIDAR-DATA-INICIO.
+           SET DATA-VALIDA TO TRUE
+
+           IF WS-DATA-INICIO(5:1) = "-" AND WS-DATA-INICIO(8:1) = "-"
+               IF WS-DATA-INICIO(1:4) IS NUMERIC AND
+                       WS-DATA-INICIO(6:2) IS NUMERIC AND
+                       WS-DATA-INICIO(9:2) IS NUMERIC
+                   MOVE WS-DATA-INICIO(1:4) TO WS-ANO-DATA
+                   MOVE WS-DATA-INICIO(6:2) TO WS-MES-DATA
+                   MOVE WS-DATA-INICIO(9:2) TO WS-DIA-DATA
+               ELSE
+                   SET DATA-INVALIDA TO TRUE
+               END-IF
+           ELSE
+               IF WS-DATA-INICIO(3:1) = "/" AND
+                       WS-DATA-INICIO(6:1) = "/"
+                   IF WS-DATA-INICIO(1:2) IS NUMERIC AND
+                           WS-DATA-INICIO(4:2) IS NUMERIC AND
+                           WS-DATA-INICIO(7:4) IS NUMERIC
+                       MOVE WS-DATA-INICIO(1:2) TO WS-DIA-DATA
+                       MOVE WS-DATA-INICIO(4:2) TO WS-MES-DATA
+                       MOVE WS-DATA-INICIO(7:4) TO WS-ANO-DATA
+                   ELSE
+                       SET DATA-INVALIDA TO TRUE
+                   END-IF
+               ELSE
+                   SET DATA-INVALIDA TO TRUE
+               END-IF
+           END-IF
+
+           IF DATA-VALIDA AND
+                  (WS-MES-DATA < 1 OR WS-MES-DATA > 12)
+               SET DATA-INVALIDA TO TRUE
+           END-IF
+
+           IF DATA-VALIDA AND
+                  (WS-DIA-DATA < 1 OR WS-DIA-DATA > 31)
+               SET DATA-INVALIDA TO TRUE
+           END-IF
+
+           IF DATA-VALIDA
+               PERFORM CALCULAR-ULTIMO-DIA-MES
+               IF WS-DIA-DATA > WS-ULTIMO-DIA-MES
+                   SET DATA-INVALIDA TO TRUE
+               END-IF
+           END-IF
+
+           IF DATA-VALIDA AND WS-ANO-DATA < 1900
+               SET DATA-INVALIDA TO TRUE
+           END-IF
+
+           IF DATA-VALIDA
+               MOVE SPACES TO WS-DATA-INICIO
+               STRING WS-ANO-DATA DELIMITED BY SIZE
+                   "-" DELIMITED BY SIZE
+                   WS-MES-DATA DELIMITED BY SIZE
+                   "-" DELIMITED BY SIZE
+                   WS-DIA-DATA DELIMITED BY SIZE
+                   INTO WS-DATA-INICIO
+               END-STRING
+           END-IF.
+
+       CALCULAR-ULTIMO-DIA-MES.
+           EVALUATE WS-MES-DATA
+               WHEN 4
+               WHEN 6
+               WHEN 9
+               WHEN 11
+                   MOVE 30 TO WS-ULTIMO-DIA-MES
+               WHEN 2
+                   PERFORM VERIFICAR-ANO-BISSEXTO
+                   IF ANO-BISSEXTO
+                       MOVE 29 TO WS-ULTIMO-DIA-MES
+                   ELSE
+                       MOVE 28 TO WS-ULTIMO-DIA-MES
+                   END-IF
+               WHEN OTHER
+                   MOVE 31 TO WS-ULTIMO-DIA-MES
+           END-EVALUATE.
+
+       VERIFICAR-ANO-BISSEXTO.
+           MOVE "N" TO WS-ANO-BISSEXTO
+           DIVIDE WS-ANO-DATA BY 400 GIVING WS-QUOCIENTE-BISSEXTO
+               REMAINDER WS-RESTO-BISSEXTO
+           IF WS-RESTO-BISSEXTO = 0
+               MOVE "S" TO WS-ANO-BISSEXTO
+           ELSE
+               DIVIDE WS-ANO-DATA BY 100 GIVING WS-QUOCIENTE-BISSEXTO
+                   REMAINDER WS-RESTO-BISSEXTO
+               IF WS-RESTO-BISSEXTO NOT = 0
+                   DIVIDE WS-ANO-DATA BY 4 GIVING WS-QUOCIENTE-BISSEXTO
+                       REMAINDER WS-RESTO-BISSEXTO
+                   IF WS-RESTO-BISSEXTO = 0
+                       MOVE "S" TO WS-ANO-BISSEXTO
+                   END-IF
+               END-IF
+           END-IF.
+
+       GRAVAR-OU-ATUALIZAR-ALUNO.
            MOVE WS-MATRICULA TO ALU-MATRICULA.
+           READ ARQ-INDEXADO
+               INVALID KEY
+                   PERFORM VERIFICAR-CAPACIDADE-CURSO
+                   IF CAPACIDADE-DISPONIVEL
+                       PERFORM GRAVAR-NOVO-ALUNO
+                   ELSE
+                       PERFORM GRAVAR-ESPERA
+                   END-IF
+               NOT INVALID KEY
+                   PERFORM ATUALIZAR-ALUNO
+           END-READ.
+
+       GRAVAR-NOVO-ALUNO.
            MOVE WS-NOME TO ALU-NOME.
            MOVE WS-CURSO TO ALU-CURSO.
            MOVE WS-DATA-INICIO TO ALU-DATA-INICIO.
 
            WRITE REGISTRO-INDEXADO
-            INVALID KEY DISPLAY "Erro ao gravar o aluno: " WS-MATRICULA.
+               INVALID KEY
+                   MOVE "erro ao gravar novo aluno"
+                       TO WS-MOTIVO-REJEICAO
+                   PERFORM GRAVAR-REJEITADO
+               NOT INVALID KEY
+                   ADD 1 TO WS-TOTAL-IMPORTADOS
+           END-WRITE.
+
+       ATUALIZAR-ALUNO.
+           MOVE WS-NOME TO ALU-NOME.
+           MOVE WS-CURSO TO ALU-CURSO.
+           MOVE WS-DATA-INICIO TO ALU-DATA-INICIO.
+
+           REWRITE REGISTRO-INDEXADO
+               INVALID KEY
+                   MOVE "erro ao atualizar aluno existente"
+                       TO WS-MOTIVO-REJEICAO
+                   PERFORM GRAVAR-REJEITADO
+               NOT INVALID KEY
+                   ADD 1 TO WS-TOTAL-ATUALIZADOS
+           END-REWRITE.
+
+       VERIFICAR-CAPACIDADE-CURSO.
+           SET CAPACIDADE-DISPONIVEL TO TRUE
+           IF CAPACIDADE-CONFIGURADA
+               MOVE WS-CURSO TO CAP-CURSO
+               READ ARQ-CAPACIDADE
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       IF CAP-VAGAS-OCUPADAS >= CAP-VAGAS-MAXIMAS
+                           SET CAPACIDADE-INDISPONIVEL TO TRUE
+                       ELSE
+                           ADD 1 TO CAP-VAGAS-OCUPADAS
+                           REWRITE REG-CAPACIDADE
+                       END-IF
+               END-READ
+           END-IF.
+
+       GRAVAR-ESPERA.
+           ADD 1 TO WS-TOTAL-ESPERA
+           MOVE SPACES TO REGISTRO-ESPERA
+           STRING WS-MATRICULA DELIMITED BY SPACE
+               ";" DELIMITED BY SIZE
+               WS-NOME DELIMITED BY SPACE
+               ";" DELIMITED BY SIZE
+               WS-CURSO DELIMITED BY SPACE
+               ";" DELIMITED BY SIZE
+               "curso lotado" DELIMITED BY SIZE
+               INTO REGISTRO-ESPERA
+           END-STRING
+           WRITE REGISTRO-ESPERA.
+
+       GRAVAR-REJEITADO.
+           ADD 1 TO WS-TOTAL-REJEITADOS
+           MOVE SPACES TO REGISTRO-REJEITADO
+           STRING REGISTRO-TEXTO DELIMITED BY SIZE
+               " || " DELIMITED BY SIZE
+               WS-MOTIVO-REJEICAO DELIMITED BY SIZE
+               INTO REGISTRO-REJEITADO
+           END-STRING
+           WRITE REGISTRO-REJEITADO.
+
+       COPY JOBLOGPD.
