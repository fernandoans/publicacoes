@@ -0,0 +1,6 @@
+      * Layout comum do registro de aluno em alunos.idx
+      * usado por ImportarAlunos.cbl e Turmas.cbl.
+           05 ALU-MATRICULA    PIC X(8).
+           05 ALU-NOME         PIC X(30).
+           05 ALU-CURSO        PIC X(20).
+           05 ALU-DATA-INICIO  PIC X(10).
