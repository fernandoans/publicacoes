@@ -0,0 +1,260 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ConsultaAluno.
+       AUTHOR. Fernando Anselmo.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-ALUNOS ASSIGN TO WS-ARQ-ALUNOS
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ALU-MATRICULA
+               FILE STATUS IS WS-STATUS-ALUNOS.
+
+           SELECT ARQ-NOTAS ASSIGN TO WS-ARQ-NOTAS
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-NOTAS.
+
+           SELECT ARQ-TURMAS ASSIGN TO WS-ARQ-TURMAS
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS TUR-CHAVE
+               FILE STATUS IS WS-STATUS-TURMAS.
+
+           SELECT ARQ-PROFESSORES ASSIGN TO WS-ARQ-PROFESSORES
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PRO-MATRICULA
+               FILE STATUS IS WS-STATUS-PROFESSORES.
+
+           COPY JOBLOGSL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQ-ALUNOS.
+       01 REGISTRO-ALUNO.
+           COPY ALUNO.
+
+       FD ARQ-NOTAS.
+       01 REGISTRO-NOTAS.
+           05 NOME-ALUNO    PIC X(20).
+           05 NOTA-1        PIC 9(3)V9(2).
+           05 NOTA-2        PIC 9(3)V9(2).
+           05 NOTA-3        PIC 9(3)V9(2).
+           05 NOTA-4        PIC 9(3)V9(2).
+           05 MEDIA         PIC 9(3)V9(2).
+           05 RESULTADO     PIC X(10).
+
+       FD ARQ-TURMAS.
+       01 REG-TURMA.
+           05 TUR-CHAVE.
+               10 TUR-CODIGO           PIC X(6).
+               10 TUR-MATRICULA-ALUNO  PIC X(8).
+           05 TUR-CURSO                PIC X(20).
+           05 TUR-MATRICULA-PROFESSOR  PIC X(8).
+
+       FD ARQ-PROFESSORES.
+       01 REG-PROFESSOR.
+           05 PRO-MATRICULA        PIC X(8).
+           05 PRO-NOME             PIC X(30).
+           05 PRO-DEPARTAMENTO     PIC X(20).
+           05 PRO-CARGA-HORARIA    PIC 9(3).
+           05 PRO-TIPO-CONTRATO    PIC X(10).
+           05 PRO-ATIVO            PIC X(1).
+
+       COPY JOBLOGFD.
+
+       WORKING-STORAGE SECTION.
+       COPY JOBLOGWS.
+
+       01 WS-ARQ-ALUNOS            PIC X(40) VALUE "alunos.idx".
+       01 WS-ARQ-NOTAS             PIC X(40) VALUE "alunos.data".
+       01 WS-ARQ-TURMAS            PIC X(40) VALUE "turmas.idx".
+       01 WS-ARQ-PROFESSORES       PIC X(40) VALUE "professores.idx".
+       01 WS-ARQUIVOS-DEFINIDOS    PIC X VALUE "N".
+
+       01 WS-STATUS-ALUNOS         PIC X(2).
+       01 WS-STATUS-NOTAS          PIC X(2).
+       01 WS-STATUS-TURMAS         PIC X(2).
+       01 WS-STATUS-PROFESSORES    PIC X(2).
+
+       01 WS-MATRICULA-BUSCA       PIC X(8).
+       01 WS-OPCAO                 PIC X(1).
+
+       01 WS-ALUNO-ENCONTRADO      PIC X(1) VALUE "N".
+           88 ALUNO-ENCONTRADO         VALUE "S".
+       01 WS-NOTAS-ENCONTRADAS     PIC X(1) VALUE "N".
+           88 NOTAS-ENCONTRADAS        VALUE "S".
+       01 WS-TURMA-ENCONTRADA      PIC X(1) VALUE "N".
+           88 TURMA-ENCONTRADA         VALUE "S".
+       01 WS-PROFESSOR-ENCONTRADO  PIC X(1) VALUE "N".
+           88 PROFESSOR-ENCONTRADO     VALUE "S".
+
+       01 WS-FIM-NOTAS             PIC X(1) VALUE "N".
+       01 WS-FIM-TURMAS            PIC X(1) VALUE "N".
+
+       01 MEDIA-ED                 PIC ZZ9.99.
+       01 WS-TOTAL-CONSULTAS       PIC 9(05) VALUE ZEROS.
+       01 WS-SAIR                  PIC X VALUE "N".
+
+       PROCEDURE DIVISION.
+       PRINCIPAL.
+           PERFORM INICIO UNTIL WS-SAIR = "S".
+           STOP RUN.
+
+       INICIO.
+           IF WS-ARQUIVOS-DEFINIDOS = "N"
+               PERFORM DEFINIR-ARQUIVOS
+               MOVE "S" TO WS-ARQUIVOS-DEFINIDOS
+           END-IF
+           MOVE "ConsultaAluno" TO WS-JOBLOG-PROGRAMA
+           MOVE "INICIO" TO WS-JOBLOG-EVENTO
+           PERFORM GRAVAR-JOBLOG
+
+           DISPLAY "--------------------------------".
+           DISPLAY "Consulta Integrada de Aluno".
+           DISPLAY "--------------------------------".
+           DISPLAY "Informe a matricula do aluno (branco encerra): "
+               WITH NO ADVANCING.
+           ACCEPT WS-MATRICULA-BUSCA.
+
+           IF FUNCTION TRIM(WS-MATRICULA-BUSCA) = SPACES
+               MOVE WS-TOTAL-CONSULTAS TO WS-JOBLOG-QTD-REGISTROS
+               MOVE "FIM" TO WS-JOBLOG-EVENTO
+               PERFORM GRAVAR-JOBLOG
+               MOVE "S" TO WS-SAIR
+           ELSE
+               PERFORM CONSULTAR-ALUNO
+           END-IF.
+
+       DEFINIR-ARQUIVOS.
+           ACCEPT WS-ARQ-ALUNOS FROM ENVIRONMENT "ALUNOS_IDX"
+               ON EXCEPTION
+                   MOVE "alunos.idx" TO WS-ARQ-ALUNOS
+           END-ACCEPT.
+           ACCEPT WS-ARQ-NOTAS FROM ENVIRONMENT "ALUNOS_DATA"
+               ON EXCEPTION
+                   MOVE "alunos.data" TO WS-ARQ-NOTAS
+           END-ACCEPT.
+           ACCEPT WS-ARQ-TURMAS FROM ENVIRONMENT "TURMAS_IDX"
+               ON EXCEPTION
+                   MOVE "turmas.idx" TO WS-ARQ-TURMAS
+           END-ACCEPT.
+           ACCEPT WS-ARQ-PROFESSORES FROM ENVIRONMENT "PROFESSORES_IDX"
+               ON EXCEPTION
+                   MOVE "professores.idx" TO WS-ARQ-PROFESSORES
+           END-ACCEPT.
+
+       CONSULTAR-ALUNO.
+           ADD 1 TO WS-TOTAL-CONSULTAS
+           MOVE "N" TO WS-ALUNO-ENCONTRADO
+           MOVE "N" TO WS-NOTAS-ENCONTRADAS
+           MOVE "N" TO WS-TURMA-ENCONTRADA
+           MOVE "N" TO WS-PROFESSOR-ENCONTRADO
+
+           PERFORM LOCALIZAR-ALUNO-IDX
+
+           IF ALUNO-ENCONTRADO
+               PERFORM LOCALIZAR-NOTAS
+               PERFORM LOCALIZAR-TURMA
+               IF TURMA-ENCONTRADA
+                   PERFORM LOCALIZAR-PROFESSOR
+               END-IF
+               PERFORM EXIBIR-CONSULTA
+           ELSE
+               DISPLAY "Aluno não encontrado em alunos.idx: "
+                   WS-MATRICULA-BUSCA
+           END-IF.
+
+       LOCALIZAR-ALUNO-IDX.
+           OPEN INPUT ARQ-ALUNOS
+           IF WS-STATUS-ALUNOS = "00"
+               MOVE WS-MATRICULA-BUSCA TO ALU-MATRICULA
+               READ ARQ-ALUNOS
+                   INVALID KEY
+                       MOVE "N" TO WS-ALUNO-ENCONTRADO
+                   NOT INVALID KEY
+                       MOVE "S" TO WS-ALUNO-ENCONTRADO
+               END-READ
+           END-IF
+           CLOSE ARQ-ALUNOS.
+
+       LOCALIZAR-NOTAS.
+           MOVE "N" TO WS-FIM-NOTAS
+           OPEN INPUT ARQ-NOTAS
+           IF WS-STATUS-NOTAS = "00"
+               PERFORM UNTIL WS-FIM-NOTAS = "S" OR NOTAS-ENCONTRADAS
+                   PERFORM LER-NOTAS
+               END-PERFORM
+               CLOSE ARQ-NOTAS
+           END-IF.
+
+       LER-NOTAS.
+           READ ARQ-NOTAS
+               AT END
+                   MOVE "S" TO WS-FIM-NOTAS
+               NOT AT END
+                   IF FUNCTION TRIM(NOME-ALUNO) =
+                           FUNCTION TRIM(ALU-NOME)
+                       MOVE "S" TO WS-NOTAS-ENCONTRADAS
+                   END-IF
+           END-READ.
+
+       LOCALIZAR-TURMA.
+           MOVE "N" TO WS-FIM-TURMAS
+           OPEN INPUT ARQ-TURMAS
+           IF WS-STATUS-TURMAS = "00"
+               PERFORM UNTIL WS-FIM-TURMAS = "S" OR TURMA-ENCONTRADA
+                   PERFORM LER-TURMA
+               END-PERFORM
+               CLOSE ARQ-TURMAS
+           END-IF.
+
+       LER-TURMA.
+           READ ARQ-TURMAS NEXT RECORD
+               AT END
+                   MOVE "S" TO WS-FIM-TURMAS
+               NOT AT END
+                   IF TUR-MATRICULA-ALUNO = ALU-MATRICULA
+                       MOVE "S" TO WS-TURMA-ENCONTRADA
+                   END-IF
+           END-READ.
+
+       LOCALIZAR-PROFESSOR.
+           OPEN INPUT ARQ-PROFESSORES
+           IF WS-STATUS-PROFESSORES = "00"
+               MOVE TUR-MATRICULA-PROFESSOR TO PRO-MATRICULA
+               READ ARQ-PROFESSORES
+                   INVALID KEY
+                       MOVE "N" TO WS-PROFESSOR-ENCONTRADO
+                   NOT INVALID KEY
+                       MOVE "S" TO WS-PROFESSOR-ENCONTRADO
+               END-READ
+           END-IF
+           CLOSE ARQ-PROFESSORES.
+
+       EXIBIR-CONSULTA.
+           DISPLAY "--------------------------------".
+           DISPLAY "Matricula.....: " ALU-MATRICULA.
+           DISPLAY "Nome..........: " ALU-NOME.
+           DISPLAY "Curso.........: " ALU-CURSO.
+           DISPLAY "Data Inicio...: " ALU-DATA-INICIO.
+
+           IF NOTAS-ENCONTRADAS
+               MOVE MEDIA TO MEDIA-ED
+               DISPLAY "Media.........: " MEDIA-ED
+               DISPLAY "Resultado.....: " RESULTADO
+           ELSE
+               DISPLAY "Notas.........: nao cadastradas em alunos.data"
+           END-IF
+
+           IF TURMA-ENCONTRADA AND PROFESSOR-ENCONTRADO
+               DISPLAY "Turma.........: " TUR-CODIGO
+               DISPLAY "Professor.....: " PRO-NOME
+                   " (" FUNCTION TRIM(PRO-MATRICULA) ")"
+           ELSE
+               DISPLAY "Professor.....: nao vinculado em turmas.idx"
+           END-IF
+           DISPLAY "--------------------------------".
+
+       COPY JOBLOGPD.
