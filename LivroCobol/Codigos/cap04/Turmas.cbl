@@ -0,0 +1,301 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Turmas.
+       AUTHOR. Fernando Anselmo.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-MATRICULAS ASSIGN TO WS-ARQ-MATRICULAS
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT ARQ-EXPORTACAO ASSIGN TO WS-ARQ-EXPORTACAO
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT ARQ-REJEITADOS ASSIGN TO WS-ARQ-REJEITADOS
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT ARQ-TURMAS ASSIGN TO WS-ARQ-TURMAS
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS TUR-CHAVE
+               FILE STATUS IS WS-STATUS-TURMAS.
+
+           SELECT ARQ-ALUNOS ASSIGN TO WS-ARQ-ALUNOS
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ALU-MATRICULA
+               FILE STATUS IS WS-STATUS-ALUNOS.
+
+           SELECT ARQ-PROFESSORES ASSIGN TO WS-ARQ-PROFESSORES
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PRO-MATRICULA
+               FILE STATUS IS WS-STATUS-PROFESSORES.
+
+           COPY JOBLOGSL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQ-MATRICULAS.
+       01 REGISTRO-MATRICULA      PIC X(100).
+
+       FD ARQ-EXPORTACAO.
+       01 REGISTRO-EXPORTACAO     PIC X(100).
+
+       FD ARQ-REJEITADOS.
+       01 REGISTRO-REJEITADO      PIC X(120).
+
+       FD ARQ-TURMAS.
+       01 REG-TURMA.
+           05 TUR-CHAVE.
+               10 TUR-CODIGO           PIC X(6).
+               10 TUR-MATRICULA-ALUNO  PIC X(8).
+           05 TUR-CURSO                PIC X(20).
+           05 TUR-MATRICULA-PROFESSOR  PIC X(8).
+
+       FD ARQ-ALUNOS.
+       01 REGISTRO-ALUNO.
+           COPY ALUNO.
+
+       FD ARQ-PROFESSORES.
+       01 REG-PROFESSOR.
+           05 PRO-MATRICULA        PIC X(8).
+           05 PRO-NOME             PIC X(30).
+           05 PRO-DEPARTAMENTO     PIC X(20).
+           05 PRO-CARGA-HORARIA    PIC 9(3).
+           05 PRO-TIPO-CONTRATO    PIC X(10).
+           05 PRO-ATIVO            PIC X(1).
+
+       COPY JOBLOGFD.
+
+       WORKING-STORAGE SECTION.
+       COPY JOBLOGWS.
+
+       01 WS-ARQ-MATRICULAS      PIC X(40) VALUE "turmas.csv".
+       01 WS-ARQ-EXPORTACAO      PIC X(40) VALUE "turmas-export.csv".
+       01 WS-ARQ-REJEITADOS      PIC X(40) VALUE
+           "turmas-rejeitadas.csv".
+       01 WS-ARQ-TURMAS          PIC X(40) VALUE "turmas.idx".
+       01 WS-ARQ-ALUNOS          PIC X(40) VALUE "alunos.idx".
+       01 WS-ARQ-PROFESSORES     PIC X(40) VALUE "professores.idx".
+       01 WS-ARQUIVOS-DEFINIDOS  PIC X VALUE "N".
+
+       01 WS-OPCAO                    PIC 9.
+       01 WS-STATUS-TURMAS            PIC X(2).
+       01 WS-STATUS-ALUNOS            PIC X(2).
+       01 WS-STATUS-PROFESSORES       PIC X(2).
+       01 WS-FIM-ARQ                  PIC X(1) VALUE "N".
+
+       01 WS-DELIMITADOR              PIC X VALUE ";".
+
+       01 WS-CODIGO-TURMA             PIC X(6).
+       01 WS-CURSO-TURMA              PIC X(20).
+       01 WS-MATRICULA-PROFESSOR      PIC X(8).
+       01 WS-MATRICULA-ALUNO          PIC X(8).
+
+       01 WS-TOTAL-IMPORTADOS         PIC 9(5) VALUE 0.
+       01 WS-TOTAL-REJEITADOS         PIC 9(5) VALUE 0.
+       01 WS-TOTAL-EXPORTADOS         PIC 9(5) VALUE 0.
+
+       PROCEDURE DIVISION.
+       INICIO.
+           IF WS-ARQUIVOS-DEFINIDOS = "N"
+               PERFORM DEFINIR-ARQUIVOS
+               MOVE "S" TO WS-ARQUIVOS-DEFINIDOS
+           END-IF
+           DISPLAY "--------------------------------".
+           DISPLAY "Turmas - Matriculas de Alunos".
+           DISPLAY "--------------------------------".
+           DISPLAY " 1 - Importar Matriculas".
+           DISPLAY " 2 - Exportar Turmas".
+           DISPLAY " 3 - Sair".
+           DISPLAY "--------------------------------".
+           DISPLAY "Escolha uma opção: ".
+           ACCEPT WS-OPCAO.
+
+           EVALUATE WS-OPCAO
+               WHEN 1
+                   PERFORM IMPORTAR-MATRICULAS
+               WHEN 2
+                   PERFORM EXPORTAR-TURMAS
+               WHEN 3
+                   STOP RUN
+               WHEN OTHER
+                   DISPLAY "Opção inválida!"
+                   PERFORM INICIO
+           END-EVALUATE.
+
+       DEFINIR-ARQUIVOS.
+           ACCEPT WS-ARQ-MATRICULAS FROM ENVIRONMENT "TURMAS_CSV"
+               ON EXCEPTION
+                   MOVE "turmas.csv" TO WS-ARQ-MATRICULAS
+           END-ACCEPT.
+           ACCEPT WS-ARQ-EXPORTACAO FROM ENVIRONMENT "TURMAS_EXPORT"
+               ON EXCEPTION
+                   MOVE "turmas-export.csv" TO WS-ARQ-EXPORTACAO
+           END-ACCEPT.
+           ACCEPT WS-ARQ-REJEITADOS FROM ENVIRONMENT "TURMAS_REJEITADAS"
+               ON EXCEPTION
+                   MOVE "turmas-rejeitadas.csv" TO WS-ARQ-REJEITADOS
+           END-ACCEPT.
+           ACCEPT WS-ARQ-TURMAS FROM ENVIRONMENT "TURMAS_IDX"
+               ON EXCEPTION
+                   MOVE "turmas.idx" TO WS-ARQ-TURMAS
+           END-ACCEPT.
+           ACCEPT WS-ARQ-ALUNOS FROM ENVIRONMENT "ALUNOS_IDX"
+               ON EXCEPTION
+                   MOVE "alunos.idx" TO WS-ARQ-ALUNOS
+           END-ACCEPT.
+           ACCEPT WS-ARQ-PROFESSORES FROM ENVIRONMENT "PROFESSORES_IDX"
+               ON EXCEPTION
+                   MOVE "professores.idx" TO WS-ARQ-PROFESSORES
+           END-ACCEPT.
+
+       IMPORTAR-MATRICULAS.
+           MOVE "Turmas" TO WS-JOBLOG-PROGRAMA
+           MOVE "INICIO IMPORTAR-MATRICULAS" TO WS-JOBLOG-EVENTO
+           PERFORM GRAVAR-JOBLOG
+
+           MOVE "N" TO WS-FIM-ARQ
+           MOVE 0 TO WS-TOTAL-IMPORTADOS
+           MOVE 0 TO WS-TOTAL-REJEITADOS
+
+           OPEN INPUT ARQ-MATRICULAS
+           OPEN OUTPUT ARQ-REJEITADOS
+           OPEN I-O ARQ-TURMAS
+           IF WS-STATUS-TURMAS = "35"
+               OPEN OUTPUT ARQ-TURMAS
+               CLOSE ARQ-TURMAS
+               OPEN I-O ARQ-TURMAS
+           END-IF
+           OPEN INPUT ARQ-ALUNOS
+           OPEN INPUT ARQ-PROFESSORES
+
+           PERFORM UNTIL WS-FIM-ARQ = "S"
+               READ ARQ-MATRICULAS INTO REGISTRO-MATRICULA
+                   AT END
+                       MOVE "S" TO WS-FIM-ARQ
+                   NOT AT END
+                       PERFORM PROCESSAR-MATRICULA
+               END-READ
+           END-PERFORM
+
+           CLOSE ARQ-MATRICULAS
+           CLOSE ARQ-REJEITADOS
+           CLOSE ARQ-TURMAS
+           CLOSE ARQ-ALUNOS
+           CLOSE ARQ-PROFESSORES
+
+           DISPLAY "--------------------------------".
+           DISPLAY "Importação concluída.".
+           DISPLAY "Matriculas gravadas..: " WS-TOTAL-IMPORTADOS.
+           DISPLAY "Matriculas rejeitadas: " WS-TOTAL-REJEITADOS.
+           DISPLAY "--------------------------------".
+
+           COMPUTE WS-JOBLOG-QTD-REGISTROS =
+               WS-TOTAL-IMPORTADOS + WS-TOTAL-REJEITADOS.
+           MOVE "FIM IMPORTAR-MATRICULAS" TO WS-JOBLOG-EVENTO.
+           PERFORM GRAVAR-JOBLOG.
+           PERFORM INICIO.
+
+       PROCESSAR-MATRICULA.
+           MOVE FUNCTION TRIM(REGISTRO-MATRICULA) TO REGISTRO-MATRICULA
+           UNSTRING REGISTRO-MATRICULA DELIMITED BY WS-DELIMITADOR
+               INTO WS-CODIGO-TURMA, WS-CURSO-TURMA,
+                    WS-MATRICULA-PROFESSOR, WS-MATRICULA-ALUNO
+           END-UNSTRING
+
+           MOVE WS-MATRICULA-PROFESSOR TO PRO-MATRICULA
+           READ ARQ-PROFESSORES
+               INVALID KEY
+                   PERFORM GRAVAR-REJEITADO-MATRICULA
+               NOT INVALID KEY
+                   MOVE WS-MATRICULA-ALUNO TO ALU-MATRICULA
+                   READ ARQ-ALUNOS
+                       INVALID KEY
+                           PERFORM GRAVAR-REJEITADO-MATRICULA
+                       NOT INVALID KEY
+                           PERFORM GRAVAR-TURMA
+                   END-READ
+           END-READ.
+
+       GRAVAR-TURMA.
+           MOVE WS-CODIGO-TURMA TO TUR-CODIGO
+           MOVE WS-MATRICULA-ALUNO TO TUR-MATRICULA-ALUNO
+           MOVE WS-CURSO-TURMA TO TUR-CURSO
+           MOVE WS-MATRICULA-PROFESSOR TO TUR-MATRICULA-PROFESSOR
+
+           WRITE REG-TURMA
+               INVALID KEY
+                   REWRITE REG-TURMA
+                       INVALID KEY
+                           PERFORM GRAVAR-REJEITADO-MATRICULA
+                       NOT INVALID KEY
+                           ADD 1 TO WS-TOTAL-IMPORTADOS
+                   END-REWRITE
+               NOT INVALID KEY
+                   ADD 1 TO WS-TOTAL-IMPORTADOS
+           END-WRITE.
+
+       GRAVAR-REJEITADO-MATRICULA.
+           ADD 1 TO WS-TOTAL-REJEITADOS
+           MOVE SPACES TO REGISTRO-REJEITADO
+           STRING WS-CODIGO-TURMA DELIMITED BY SPACE
+               ";" DELIMITED BY SIZE
+               WS-CURSO-TURMA DELIMITED BY SPACE
+               ";" DELIMITED BY SIZE
+               WS-MATRICULA-PROFESSOR DELIMITED BY SPACE
+               ";" DELIMITED BY SIZE
+               WS-MATRICULA-ALUNO DELIMITED BY SPACE
+               INTO REGISTRO-REJEITADO
+           END-STRING
+           WRITE REGISTRO-REJEITADO.
+
+       EXPORTAR-TURMAS.
+           MOVE "Turmas" TO WS-JOBLOG-PROGRAMA
+           MOVE "INICIO EXPORTAR-TURMAS" TO WS-JOBLOG-EVENTO
+           PERFORM GRAVAR-JOBLOG
+
+           MOVE 0 TO WS-TOTAL-EXPORTADOS
+           OPEN INPUT ARQ-TURMAS
+           IF WS-STATUS-TURMAS NOT = "00"
+               DISPLAY "Não há turmas cadastradas para exportar!"
+           ELSE
+               OPEN OUTPUT ARQ-EXPORTACAO
+               PERFORM UNTIL WS-STATUS-TURMAS = "10"
+                   READ ARQ-TURMAS NEXT RECORD
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           PERFORM ESCREVER-LINHA-EXPORTACAO
+                   END-READ
+               END-PERFORM
+               CLOSE ARQ-EXPORTACAO
+           END-IF
+           CLOSE ARQ-TURMAS.
+
+           DISPLAY "--------------------------------".
+           DISPLAY "Exportação concluída.".
+           DISPLAY "Turmas exportadas: " WS-TOTAL-EXPORTADOS.
+           DISPLAY "--------------------------------".
+
+           MOVE WS-TOTAL-EXPORTADOS TO WS-JOBLOG-QTD-REGISTROS.
+           MOVE "FIM EXPORTAR-TURMAS" TO WS-JOBLOG-EVENTO.
+           PERFORM GRAVAR-JOBLOG.
+           PERFORM INICIO.
+
+       ESCREVER-LINHA-EXPORTACAO.
+           ADD 1 TO WS-TOTAL-EXPORTADOS
+           MOVE SPACES TO REGISTRO-EXPORTACAO
+           STRING TUR-CODIGO DELIMITED BY SPACE
+               ";" DELIMITED BY SIZE
+               TUR-CURSO DELIMITED BY SPACE
+               ";" DELIMITED BY SIZE
+               TUR-MATRICULA-PROFESSOR DELIMITED BY SPACE
+               ";" DELIMITED BY SIZE
+               TUR-MATRICULA-ALUNO DELIMITED BY SPACE
+               INTO REGISTRO-EXPORTACAO
+           END-STRING
+           WRITE REGISTRO-EXPORTACAO.
+
+       COPY JOBLOGPD.
