@@ -0,0 +1,49 @@
+       IDENTIFICATION DIVISION.
+           PROGRAM-ID. MenuPrincipal.
+           AUTHOR. Fernando Anselmo.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-OPCAO             PIC 9.
+       01 WS-SAIR              PIC X VALUE "N".
+
+       PROCEDURE DIVISION.
+       PRINCIPAL.
+           PERFORM INICIO UNTIL WS-SAIR = "S".
+           STOP RUN.
+
+       INICIO.
+           DISPLAY "================================================".
+           DISPLAY "Menu Principal".
+           DISPLAY "================================================".
+           DISPLAY " 1 - Cadastro de Professores (ProfessoresIndexados)".
+           DISPLAY " 2 - Cadastro de Alunos (ALUNO-RELATIVO)".
+           DISPLAY " 3 - Cadastro de Alunos e Notas (Alunos)".
+           DISPLAY " 4 - Importação de Alunos (ImportarAlunos)".
+           DISPLAY " 5 - Leitor de CSV Genérico (LerCsv)".
+           DISPLAY " 6 - Contagem de Funcionários (Funcionarios2)".
+           DISPLAY " 7 - Sair".
+           DISPLAY "================================================".
+           DISPLAY "Escolha uma opção: " WITH NO ADVANCING.
+           ACCEPT WS-OPCAO.
+
+           EVALUATE WS-OPCAO
+               WHEN 1
+                   CALL "ProfessoresIndexados"
+               WHEN 2
+                   CALL "ALUNO-RELATIVO"
+               WHEN 3
+                   CALL "Alunos"
+               WHEN 4
+                   CALL "ImportarAlunos"
+               WHEN 5
+                   CALL "LerCsv"
+               WHEN 6
+                   CALL "ContagemFuncionarios2"
+               WHEN 7
+                   MOVE "S" TO WS-SAIR
+               WHEN OTHER
+                   DISPLAY "Opção inválida!"
+           END-EVALUATE.
